@@ -13,6 +13,18 @@
            SELECT CoursesFile ASSIGN TO "Courses.prn" ORGANIZATION IS
              LINE SEQUENTIAL.
 
+           *> Starting department-code table, one 4-character code
+           *> per line, so a new department doesn't need a recompile.
+           SELECT DeptCodesFile ASSIGN TO "DeptCodes.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Minimum section count before PrintReport flags a
+           *> department as low-enrollment, so the floor can change
+           *> without a recompile.
+           SELECT MinSectionsFile ASSIGN TO "MinSections.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MinSectionsFileStatus.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,33 +32,93 @@
        01  aRecord.
          88  CoursesEOF VALUE HIGH-VALUE.
          02  SubjectCode PIC X(4).
-         02  FILLER       PIC X(136).
+         02  FILLER       PIC X(2).
+         02  CourseNumberText PIC X(3).
+         02  FILLER       PIC X(131).
+
+       FD DeptCodesFile.
+       01  DeptCodeRecord.
+         88  EODeptCodesFile VALUE HIGH-VALUES.
+         02  DeptCodeText PIC X(4).
+
+       FD MinSectionsFile.
+       01  MinSectionsRecord PIC 9(4).
 
        WORKING-STORAGE SECTION.
        01  DeptTable.
-         02 Dept OCCURS 13 TIMES INDEXED BY DeptIdx.
+         02 Dept OCCURS 1 TO 50 TIMES
+              DEPENDING ON NumDepartments
+              INDEXED BY DeptIdx.
            03 DeptName PIC X(4).
            03 DeptCount PIC 9(4).
+           *> Section counts by course-number range: 100s, 200s,
+           *> 300s, 400s, and 500+.
+           03 LevelBreakdown OCCURS 5 TIMES INDEXED BY LevelIdx.
+             04 LevelCount PIC 9(4).
 
-       01  DefaultTableValue PIC X(104) VALUES
-         "CS  0000CE  0000EAS 0000ECE 0000EE  0000ENVE0000ETM 0000ME  00
-      -  "00MSE 0000SYSE0000USP 0000PH  0000ESM 0000".
+       01  NumDepartments PIC 99 VALUE ZERO.
 
-       01  NumDepartments PIC 99 VALUE 13.
+       *> Total sections across every department, for the
+       *> percentage-of-total column in PrintReport.
+       01  TotalSections PIC 9(5) VALUE ZERO.
+       01  DeptPercent PIC ZZ9.99.
 
        01  Header.
          02 FILLER PIC X(10) VALUE "DEPARTMENT".
          02 FILLER PIC X(5) VALUE SPACES.
          02 FILLER PIC X(13) VALUE "SECTION COUNT".
          02 FormattingDivider PIC X(11) VALUE SPACES.
+         02 FILLER PIC X(7) VALUE "PERCENT".
+         02 FILLER PIC X(4) VALUE SPACES.
+         02 FILLER PIC X(15) VALUE "ENROLLMENT FLAG".
+
+       *> The first two lines read off CoursesFile, held here just
+       *> long enough for ValidateHeaderLines to sanity-check them
+       *> before they're thrown away.
+       01  SkippedHeaderLine1 PIC X(140) VALUE SPACES.
+       01  SkippedHeaderLine2 PIC X(140) VALUE SPACES.
+
+       01  HeaderValidSwitch PIC X VALUE "Y".
+           88 HeaderIsValid VALUE "Y" WHEN SET TO FALSE "N".
+
+       *> Departments at or below this section count get flagged as
+       *> low-enrollment in PrintReport.
+       01  MinSectionThreshold PIC 9(4) VALUE 5.
+       01  LowEnrollmentText PIC X(15) VALUE SPACES.
+
+       *> MinSectionsFile is an optional loader; a missing file leaves
+       *> MinSectionThreshold at its default instead of aborting.
+       01  MinSectionsFileStatus PIC X(02) VALUE ZEROES.
+
+       *> Leading digit of CourseNumberText, used to bucket a section
+       *> into LevelBreakdown.
+       01  CourseLevelDigit PIC 9.
+
+       01  LevelLabels.
+           02 LevelLabel PIC X(5) VALUE "100s ".
+           02 LevelLabel PIC X(5) VALUE "200s ".
+           02 LevelLabel PIC X(5) VALUE "300s ".
+           02 LevelLabel PIC X(5) VALUE "400s ".
+           02 LevelLabel PIC X(5) VALUE "500+ ".
+       01  LevelLabelTable REDEFINES LevelLabels.
+           02 LevelLabelEntry PIC X(5) OCCURS 5 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE DefaultTableValue TO DeptTable.
+            PERFORM LoadDeptTable.
+            PERFORM LoadMinSectionThreshold.
 
             OPEN INPUT CoursesFile.
             PERFORM ReadLine. *> Remove header from file.
+            MOVE aRecord TO SkippedHeaderLine1
             PERFORM ReadLine.
+            MOVE aRecord TO SkippedHeaderLine2
+            PERFORM ValidateHeaderLines
+            IF NOT HeaderIsValid
+              DISPLAY "WARNING: Courses.prn header does not match "
+                  "the expected two-line header pattern; department "
+                  "counts may be wrong."
+            END-IF
 
               PERFORM UNTIL CoursesEOF
                 PERFORM ReadLine
@@ -54,33 +126,131 @@
               END-PERFORM.
             CLOSE CoursesFile.
 
+            PERFORM ComputeTotalSections.
             PERFORM PrintReport.
 
             STOP RUN.
 
+       LoadDeptTable.
+           OPEN INPUT DeptCodesFile
+           READ DeptCodesFile AT END SET EODeptCodesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EODeptCodesFile
+             ADD 1 TO NumDepartments
+             MOVE DeptCodeText TO DeptName(NumDepartments)
+             MOVE ZERO TO DeptCount(NumDepartments)
+             MOVE ZERO TO LevelCount(NumDepartments, 1)
+             MOVE ZERO TO LevelCount(NumDepartments, 2)
+             MOVE ZERO TO LevelCount(NumDepartments, 3)
+             MOVE ZERO TO LevelCount(NumDepartments, 4)
+             MOVE ZERO TO LevelCount(NumDepartments, 5)
+             READ DeptCodesFile AT END SET EODeptCodesFile TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE DeptCodesFile.
+
+       LoadMinSectionThreshold.
+           OPEN INPUT MinSectionsFile
+           IF MinSectionsFileStatus = "00"
+               OR MinSectionsFileStatus = "05"
+               OR MinSectionsFileStatus = "07"
+               READ MinSectionsFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MinSectionsRecord TO MinSectionThreshold
+               END-READ
+               CLOSE MinSectionsFile
+           END-IF.
+
        ReadLine.
            READ CoursesFile AT END SET CoursesEOF TO TRUE
            END-READ.
 
+       ValidateHeaderLines.
+           SET HeaderIsValid TO TRUE
+           IF SkippedHeaderLine1 = SPACES
+           OR SkippedHeaderLine2 = SPACES
+             SET HeaderIsValid TO FALSE
+           ELSE
+             SET DeptIdx TO 1
+             SEARCH Dept
+               AT END CONTINUE
+               WHEN DeptName(DeptIdx) = SkippedHeaderLine1(1:4)
+                 SET HeaderIsValid TO FALSE
+             END-SEARCH
+           END-IF.
+
        IncrementTablePosition.
+           PERFORM DetermineCourseLevel
            SET DeptIdx TO 1
            SEARCH Dept
-             AT END PERFORM PrintMissedSubject
+             AT END PERFORM AddNewDepartment
              WHEN DeptName(DeptIdx) = SubjectCode
                ADD 1 TO DeptCount(DeptIdx)
+               ADD 1 TO LevelCount(DeptIdx, CourseLevelDigit)
            END-SEARCH.
 
-       PrintMissedSubject.
-           DISPLAY SubjectCode.
+       AddNewDepartment.
+           ADD 1 TO NumDepartments
+           MOVE SubjectCode TO DeptName(NumDepartments)
+           MOVE 1 TO DeptCount(NumDepartments)
+           MOVE ZERO TO LevelCount(NumDepartments, 1)
+           MOVE ZERO TO LevelCount(NumDepartments, 2)
+           MOVE ZERO TO LevelCount(NumDepartments, 3)
+           MOVE ZERO TO LevelCount(NumDepartments, 4)
+           MOVE ZERO TO LevelCount(NumDepartments, 5)
+           MOVE 1 TO LevelCount(NumDepartments, CourseLevelDigit).
+
+       DetermineCourseLevel.
+           MOVE ZERO TO CourseLevelDigit
+           IF CourseNumberText(1:1) IS NUMERIC
+             MOVE CourseNumberText(1:1) TO CourseLevelDigit
+           END-IF
+           IF CourseLevelDigit < 1
+             MOVE 1 TO CourseLevelDigit
+           END-IF
+           IF CourseLevelDigit > 5
+             MOVE 5 TO CourseLevelDigit
+           END-IF.
+
+       ComputeTotalSections.
+           MOVE ZERO TO TotalSections
+           PERFORM
+             VARYING DeptIdx FROM 1 BY 1
+             UNTIL DeptIdx > NumDepartments
+               ADD DeptCount(DeptIdx) TO TotalSections
+           END-PERFORM.
 
        PrintReport.
            DISPLAY Header.
            PERFORM
              VARYING DeptIdx FROM 1 BY 1
-             UNTIL DeptIdx = NumDepartments
+             UNTIL DeptIdx > NumDepartments
+               IF TotalSections > 0
+                 COMPUTE DeptPercent ROUNDED =
+                     DeptCount(DeptIdx) * 100 / TotalSections
+               ELSE
+                 MOVE ZERO TO DeptPercent
+               END-IF
+               MOVE SPACES TO LowEnrollmentText
+               IF DeptCount(DeptIdx) <= MinSectionThreshold
+                 MOVE "LOW ENROLLMENT" TO LowEnrollmentText
+               END-IF
                DISPLAY DeptName(DeptIdx),
                        FormattingDivider,
-                       DeptCount(DeptIdx)
+                       DeptCount(DeptIdx),
+                       "   ", DeptPercent, "%    ",
+                       LowEnrollmentText
+               PERFORM PrintLevelBreakdown
+           END-PERFORM.
+
+       PrintLevelBreakdown.
+           PERFORM VARYING LevelIdx FROM 1 BY 1 UNTIL LevelIdx > 5
+             IF LevelCount(DeptIdx, LevelIdx) > 0
+               DISPLAY "    ", LevelLabelEntry(LevelIdx),
+                       LevelCount(DeptIdx, LevelIdx)
+             END-IF
            END-PERFORM.
 
        END PROGRAM Exercise11-7.
