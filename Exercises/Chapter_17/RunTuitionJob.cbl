@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 10/27/2020
+      * Purpose: Chain mkdata and TuitionReport together as one job,
+      *          so a failure partway through doesn't mean rerunning
+      *          both programs from scratch.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION. *> -------------------------------------
+       PROGRAM-ID. RunTuitionJob.
+
+       ENVIRONMENT DIVISION. *> ----------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Same physical file mkdata checkpoints its progress in;
+           *> cleared here once the whole job has finished so the next
+           *> run starts clean.
+           SELECT JobCheckpointFile
+             ASSIGN TO "./Exercises/Chapter_17/JobCheckpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION. *> -----------------------------------------------
+       FILE SECTION.
+       FD JobCheckpointFile.
+       01 JobCheckpointRecord PIC 9.
+
+       PROCEDURE DIVISION. *> ------------------------------------------
+       MAIN-PROCEDURE.
+           *> mkdata checks its own checkpoint and skips the SORT (and
+           *> the rest of its run, if already done) when restarted.
+           CALL "mkdata".
+           CALL "TuitionReport".
+
+           PERFORM ClearJobCheckpoint.
+
+           STOP RUN.
+
+       ClearJobCheckpoint.
+           OPEN OUTPUT JobCheckpointFile
+           CLOSE JobCheckpointFile.
+
+       END PROGRAM RunTuitionJob.
