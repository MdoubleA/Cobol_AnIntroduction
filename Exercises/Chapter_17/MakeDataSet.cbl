@@ -26,6 +26,28 @@
              ASSIGN TO "./Exercises/Chapter_17/CoursesProcessed.prn"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ExceptionsFile
+             ASSIGN TO "./Exercises/Chapter_17/Exceptions.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CapacityFile
+             ASSIGN TO "./Exercises/Chapter_17/Capacity.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CapacityFileStatus.
+
+           *> Dated copy of ProcessedCoursesFile so this run's output
+           *> isn't clobbered by the next one.
+           SELECT ArchiveCoursesFile
+             ASSIGN TO ArchiveCoursesFileName
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Lets the driving job skip the SORT (and the rest of this
+           *> run) on restart instead of redoing work already done.
+           SELECT JobCheckpointFile
+             ASSIGN TO "./Exercises/Chapter_17/JobCheckpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS JobCheckpointFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD CoursesFile.
@@ -35,20 +57,24 @@
        01 WorkRecord.
            02 WorkCourseSubject PIC X(4).
            02 FILLER        PIC X(2).
-           02 WorkCourseNumber  PIC X(1).
-           02 FILLER        PIC X(66).
+           02 WorkCourseNumber  PIC X(3).
+           02 FILLER        PIC X(64).
            02 WorkLastName      PIC X(16).
-           02 FILLER        PIC X(51).
+           02 WorkFirstName     PIC X(16).
+           02 WorkDeliveryMode  PIC X(1).
+           02 FILLER        PIC X(34).
 
        FD SortedCoursesFile.
        01 SortedCourseFileRecord.
            88 SortedEOCoursesFile VALUE HIGH-VALUES.
            02 SortedCourseSubject PIC X(4).
            02 FILLER        PIC X(2).
-           02 SortedCourseNumber  PIC X(1).
-           02 FILLER        PIC X(66).
+           02 SortedCourseNumber  PIC X(3).
+           02 FILLER        PIC X(64).
            02 SortedLastName      PIC X(16).
-           02 FILLER        PIC X(48).
+           02 SortedFirstName     PIC X(16).
+           02 SortedDeliveryMode  PIC X(1).
+           02 FILLER        PIC X(31).
            02 SortedEsch          PIC X(3).
 
        FD ProcessedCoursesFile.
@@ -56,42 +82,233 @@
            88 ProcessedEOCoursesFile VALUE HIGH-VALUES.
            02 ProcessedCourseSubject PIC X(4).
            02 FILLER                 PIC X(2).
-           02 ProcessedCourseNumber  PIC X(1).
-           02 FILLER                 PIC X(66).
+           02 ProcessedCourseNumber  PIC X(3).
+           02 FILLER                 PIC X(64).
            02 ProcessedLastName      PIC X(16).
-           02 FILLER                 PIC X(51).
+           02 FILLER                 PIC X(16).
+           02 ProcessedDeliveryMode  PIC X(1).
+           02 FILLER                 PIC X(34).
+
+       FD ExceptionsFile.
+       01 ExceptionRecord PIC X(80).
+
+       FD ArchiveCoursesFile.
+       01 ArchiveCourseFileRecord PIC X(140).
+
+       FD JobCheckpointFile.
+       01 JobCheckpointRecord PIC 9.
+
+       *> Posted room/section capacity, keyed on subject and course
+       *> number, one per line.
+       FD CapacityFile.
+       01 CapacityFileRecord.
+           88 EOCapacityFile VALUE HIGH-VALUES.
+           02 CapFileSubject PIC X(4).
+           02 CapFileNumber  PIC X(3).
+           02 CapFileLimit   PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01 NumericEschField PIC 999.
 
+       *> Today's date, used to build the archive file name.
+       01 ArchiveDate.
+           02 ArchiveYear  PIC 9(4).
+           02 ArchiveMonth PIC 99.
+           02 ArchiveDay   PIC 99.
+       01 ArchiveCoursesFileName PIC X(60).
+
+       *> Marks how far this run got, so the driving job can restart
+       *> after the SORT instead of redoing it (0=not started,
+       *> 1=sorted, 2=this program's whole run is done).
+       01 JobStep PIC 9 VALUE 0.
+       01 JobCheckpointFileStatus PIC X(02) VALUE ZEROES.
+
+       *> Passing RESET on the command line forces a full rerun when
+       *> this program is invoked standalone after a prior completed
+       *> RunTuitionJob, instead of finding JobStep already at 2 and
+       *> silently doing nothing.
+       01 CommandLineArg PIC X(10) VALUE SPACES.
+
+       *> CapacityFile is an optional loader; a missing Capacity.dat
+       *> leaves CapacityCount at zero (no over-capacity checks run)
+       *> instead of aborting the whole run.
+       01 CapacityFileStatus PIC X(02) VALUE ZEROES.
+
+       *> In-memory capacity lookup, loaded once from CapacityFile.
+       01 CapacityCount PIC 9(3) VALUE ZERO.
+       01 CapacityTable.
+           02 CapacityEntry OCCURS 1 TO 200 TIMES
+                             DEPENDING ON CapacityCount
+                             INDEXED BY CapIdx.
+               03 CapSubject PIC X(4).
+               03 CapNumber  PIC X(3).
+               03 CapLimit   PIC 9(3).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           *> WorkCourseSubject, WorkLastName, WorkCourseNumber
+           ACCEPT CommandLineArg FROM COMMAND-LINE
+           IF CommandLineArg = "RESET"
+               MOVE 0 TO JobStep
+           ELSE
+               PERFORM LoadJobCheckpoint
+           END-IF.
+
+           IF JobStep < 1
+               PERFORM SortCourses
+               MOVE 1 TO JobStep
+               PERFORM SaveJobCheckpoint
+           END-IF.
+
+           IF JobStep < 2
+               PERFORM LoadCapacityTable
+
+               OPEN INPUT SortedCoursesFile
+               OPEN OUTPUT ProcessedCoursesFile
+               OPEN OUTPUT ExceptionsFile
+               PERFORM UNTIL SortedEOCoursesFile
+                 PERFORM ReadLine
+
+                   IF SortedEsch IS NOT NUMERIC
+                     PERFORM WriteExceptionRecord
+                   ELSE
+                     MOVE SortedEsch TO NumericEschField
+                     IF NumericEschField GREATER THAN ZERO
+                       PERFORM CheckOverCapacity
+                       MOVE SortedCourseFileRecord
+                         TO ProcessedCourseFileRecord
+                       WRITE ProcessedCourseFileRecord
+                     END-IF
+                   END-IF
+
+               END-PERFORM
+               CLOSE ProcessedCoursesFile
+               CLOSE SortedCoursesFile
+               CLOSE ExceptionsFile
+
+               PERFORM ArchiveProcessedCoursesFile
+
+               MOVE 2 TO JobStep
+               PERFORM SaveJobCheckpoint
+           END-IF.
+
+           GOBACK.
+
+       SortCourses.
+           *> WorkCourseSubject, WorkLastName, WorkFirstName,
+           *> WorkCourseNumber
             SORT WorkFile ON ASCENDING KEY
-                WorkCourseSubject, WorkLastName, WorkCourseNumber
+                WorkCourseSubject, WorkLastName, WorkFirstName,
+                WorkCourseNumber
               USING CoursesFile
               GIVING SortedCoursesFile.
 
-            OPEN INPUT SortedCoursesFile.
-            OPEN OUTPUT ProcessedCoursesFile.
-            PERFORM UNTIL SortedEOCoursesFile
-              PERFORM ReadLine
+       LoadJobCheckpoint.
+           MOVE 0 TO JobStep
+           OPEN INPUT JobCheckpointFile
+           IF JobCheckpointFileStatus = "00"
+               READ JobCheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE JobCheckpointRecord TO JobStep
+               END-READ
+               CLOSE JobCheckpointFile
+           END-IF.
+
+       SaveJobCheckpoint.
+           OPEN OUTPUT JobCheckpointFile
+           MOVE JobStep TO JobCheckpointRecord
+           WRITE JobCheckpointRecord
+           CLOSE JobCheckpointFile.
+
+       ArchiveProcessedCoursesFile.
+           ACCEPT ArchiveDate FROM DATE YYYYMMDD
+           STRING "./Exercises/Chapter_17/CoursesProcessed_"
+                   DELIMITED BY SIZE
+               ArchiveYear  DELIMITED BY SIZE
+               ArchiveMonth DELIMITED BY SIZE
+               ArchiveDay   DELIMITED BY SIZE
+               ".prn"       DELIMITED BY SIZE
+               INTO ArchiveCoursesFileName
+           END-STRING
+
+           OPEN INPUT ProcessedCoursesFile
+           OPEN OUTPUT ArchiveCoursesFile
+           PERFORM ReadProcessedLine
+           PERFORM UNTIL ProcessedEOCoursesFile
+               MOVE ProcessedCourseFileRecord
+                   TO ArchiveCourseFileRecord
+               WRITE ArchiveCourseFileRecord
+               PERFORM ReadProcessedLine
+           END-PERFORM
+           CLOSE ProcessedCoursesFile
+           CLOSE ArchiveCoursesFile.
 
-                MOVE SortedEsch TO NumericEschField
-                IF NumericEschField GREATER THAN ZERO
-                  MOVE SortedCourseFileRecord
-                    TO ProcessedCourseFileRecord
-                  WRITE ProcessedCourseFileRecord
-                END-IF
+       ReadProcessedLine.
+           READ ProcessedCoursesFile
+               AT END SET ProcessedEOCoursesFile TO TRUE.
 
-            END-PERFORM
-            CLOSE ProcessedCoursesFile.
-            CLOSE SortedCoursesFile.
+       LoadCapacityTable.
+           OPEN INPUT CapacityFile
+           IF CapacityFileStatus = "00" OR CapacityFileStatus = "05"
+               OR CapacityFileStatus = "07"
+               PERFORM ReadCapacityLine
+               PERFORM UNTIL EOCapacityFile
+                   ADD 1 TO CapacityCount
+                   MOVE CapFileSubject TO CapSubject(CapacityCount)
+                   MOVE CapFileNumber  TO CapNumber(CapacityCount)
+                   MOVE CapFileLimit   TO CapLimit(CapacityCount)
+                   PERFORM ReadCapacityLine
+               END-PERFORM
+               CLOSE CapacityFile
+           END-IF.
 
-            STOP RUN.
+       ReadCapacityLine.
+           READ CapacityFile
+               AT END SET EOCapacityFile TO TRUE.
+
+       CheckOverCapacity.
+           SET CapIdx TO 1
+           SEARCH CapacityEntry
+               AT END
+                   CONTINUE
+               WHEN CapSubject(CapIdx) = SortedCourseSubject
+                AND CapNumber(CapIdx)  = SortedCourseNumber
+                   IF NumericEschField > CapLimit(CapIdx)
+                       PERFORM WriteCapacityExceptionRecord
+                   END-IF
+           END-SEARCH.
 
        ReadLine.
            READ SortedCoursesFile
              AT END SET SortedEOCoursesFile TO TRUE.
 
+       WriteExceptionRecord.
+           STRING "Non-numeric or blank Esch for "
+                   DELIMITED BY SIZE
+               SortedCourseSubject DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               SortedCourseNumber  DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               SortedLastName      DELIMITED BY SIZE
+               " Esch='" DELIMITED BY SIZE
+               SortedEsch          DELIMITED BY SIZE
+               "'"                 DELIMITED BY SIZE
+               INTO ExceptionRecord
+           END-STRING
+           WRITE ExceptionRecord.
+
+       WriteCapacityExceptionRecord.
+           STRING "Over capacity for " DELIMITED BY SIZE
+               SortedCourseSubject DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               SortedCourseNumber  DELIMITED BY SIZE
+               " Esch=" DELIMITED BY SIZE
+               SortedEsch DELIMITED BY SIZE
+               " Capacity=" DELIMITED BY SIZE
+               CapLimit(CapIdx) DELIMITED BY SIZE
+               INTO ExceptionRecord
+           END-STRING
+           WRITE ExceptionRecord.
+
        END PROGRAM mkdata.
