@@ -20,6 +20,35 @@
              ASSIGN TO "./Exercises/Chapter_17/Report.txt"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RatesFile
+             ASSIGN TO "./Exercises/Chapter_17/TuitionRates.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RatesFileStatus.
+
+           *> Read back once Report.txt is complete, then copied to a
+           *> dated archive file so last run's report isn't clobbered.
+           SELECT ReportFileForArchive
+             ASSIGN TO "./Exercises/Chapter_17/Report.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ArchiveReportFile
+             ASSIGN TO ArchiveReportFileName
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Department code and total, comma-delimited, for the GL
+           *> posting system to pick up instead of someone retyping
+           *> the printed department subtotals by hand.
+           SELECT GLExtractFile
+             ASSIGN TO "./Exercises/Chapter_17/GLExtract.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Subject/number to course title, one per line, so the
+           *> report can print the actual title chairs ask for.
+           SELECT CatalogFile
+             ASSIGN TO "./Exercises/Chapter_17/CourseCatalog.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CatalogFileStatus.
+
        DATA DIVISION. *> -----------------------------------------------
        FILE SECTION.
        FD CoursesFile.
@@ -31,32 +60,108 @@
            02 FILLER        PIC X(64).
            02 LastName      PIC X(16).
            02 FirstName     PIC X(16).
-           02 FILLER        PIC X(32).
+           02 DeliveryMode  PIC X(1).
+             88 OnlineSection VALUE "O".
+           02 FILLER        PIC X(31).
            02 Esch          PIC X(3).
 
        FD ReportFile REPORT IS TuitionReport.
 
+       *> One rate per line, undergrad rate first then grad rate, so the
+       *> bursar's office can update per-semester tuition without a
+       *> recompile.
+       FD RatesFile.
+       01 RatesRecord PIC 999V99.
+
+       FD ReportFileForArchive.
+       01 ReportFileForArchiveRecord PIC X(132).
+           88 EOReportFileForArchive VALUE HIGH-VALUES.
+
+       FD ArchiveReportFile.
+       01 ArchiveReportRecord PIC X(132).
+
+       FD GLExtractFile.
+       01 GLExtractRecord PIC X(40).
+
+       FD CatalogFile.
+       01 CatalogFileRecord.
+           88 EOCatalogFile VALUE HIGH-VALUES.
+           02 CatalogSubject PIC X(4).
+           02 CatalogNumber  PIC X(3).
+           02 CatalogTitle   PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 FileStatus PIC 9 VALUE 0.
          88 EndOfFile VALUE 1.
 
+       *> RatesFile/CatalogFile are optional loaders; a missing file
+       *> leaves rates at their zero default and the catalog empty
+       *> instead of aborting the whole run.
+       01 RatesFileStatus   PIC X(02) VALUE ZEROES.
+       01 CatalogFileStatus PIC X(02) VALUE ZEROES.
+
        *> For accumulating department total.
        01 PreviousSubject  PIC X(4)  VALUE SPACES.
-       01 DepartmentAccumulator PIC 9(9) VALUE ZERO.
+       01 DepartmentAccumulator PIC 9(9)V99 VALUE ZERO.
 
-       *> For accumulating professor total.
+       *> For accumulating professor total. Keyed on LastName and
+       *> FirstName together so two professors sharing a surname don't
+       *> get merged into one total.
        01 PreviousLastName PIC X(16) VALUE SPACES.
+       01 PreviousFirstName PIC X(16) VALUE SPACES.
        01 ProfessorAccumulator PIC 9(9)V99 VALUE ZERO.
 
+       *> For accumulating a subtotal per course section, so a professor
+       *> teaching several sections can be broken out section by
+       *> section, not just rolled into one professor total.
+       01 PreviousCourseNumber PIC X(3) VALUE SPACES.
+       01 SectionAccumulator PIC 9(9)V99 VALUE ZERO.
+
+       *> For accumulating the grand total across every department.
+       01 GrandTotalAccumulator PIC 9(9)V99 VALUE ZERO.
+
        *> For converting Esch from ALPHANUMERIC to NUMERIC.
        01 NumericEschField PIC 9(9)V99 VALUE ZERO.
 
-       01 UnderGradCost     PIC 999V99   VALUE 238.85. *> 136
-       01 GradCost          PIC 999V99   VALUE 496.50. *> 32
+       *> Printed grad/undergrad level for the detail line, set the same
+       *> way CalcTuitionAmount decides which tuition rate applies.
+       01 CourseLevelText PIC X(10) VALUE SPACES.
+
+       01 UnderGradCost     PIC 999V99   VALUE ZERO.
+       01 GradCost          PIC 999V99   VALUE ZERO.
+
+       *> Differentiated per-credit rate for online/distance-ed
+       *> sections, used instead of UnderGradCost/GradCost.
+       01 OnlineCost        PIC 999V99   VALUE ZERO.
+
+       *> Today's date, used to build the archive file name.
+       01 ArchiveReportDate.
+           02 ArchiveReportYear  PIC 9(4).
+           02 ArchiveReportMonth PIC 99.
+           02 ArchiveReportDay   PIC 99.
+       01 ArchiveReportFileName PIC X(60).
+
+       *> Edited form of DepartmentAccumulator for the GL extract line.
+       01 GLAmountField PIC ZZZZZZZZ9.99.
+
+       *> In-memory course-catalog lookup, loaded once from
+       *> CatalogFile, the same way mkdata loads its capacity table.
+       01 CatalogCount PIC 9(3) VALUE ZERO.
+       01 CatalogTable.
+           02 CatalogEntry OCCURS 1 TO 300 TIMES
+                            DEPENDING ON CatalogCount
+                            INDEXED BY CatIdx.
+               03 CatSubject PIC X(4).
+               03 CatNumber  PIC X(3).
+               03 CatTitle   PIC X(30).
+
+       *> Printed course title for the detail line, blank when the
+       *> course isn't in the catalog yet.
+       01 CourseTitleText PIC X(30) VALUE SPACES.
 
        REPORT SECTION.
        RD TuitionReport
-         CONTROLS ARE CourseSubject, LastName
+         CONTROLS ARE CourseSubject, LastName, FirstName, CourseNumber
            PAGE LIMIT IS 50 LINES.
 
        01 TYPE IS REPORT HEADING.
@@ -65,34 +170,55 @@
            03 COLUMN 4  PIC X(10) VALUE "DEPARTMENT".
            03 COLUMN 30 PIC X(10) VALUE "PROFESSOR".
            03 COLUMN 55 PIC X(12) VALUE "COURSE LEVEL".
+           03 COLUMN 68 PIC X(12) VALUE "COURSE TITLE".
 
        01 TYPE IS DETAIL LINE PLUS 1.
          02 ReportLine LINE PLUS 1.
            03 COLUMN 4  PIC X(10) SOURCE CourseSubject GROUP INDICATE.
            03 COLUMN 30 PIC X(10) SOURCE LastName      GROUP INDICATE.
-           03 COLUMN 55 PIC X(10) SOURCE CourseNumber.
+           03 COLUMN 55 PIC X(10) SOURCE CourseLevelText.
+           03 COLUMN 68 PIC X(30) SOURCE CourseTitleText.
 
        01 DepartmentSummary TYPE IS CONTROL FOOTING CourseSubject
          NEXT GROUP PLUS 2.
          02 LINE PLUS 1.
-           03 COLUMN 55 PIC X(25) VALUE "DEPARTMENT CONTROL CHANGE".
+           03 COLUMN 4  PIC X(18)   VALUE "Total Tuition For ".
+           03 COLUMN 22 PIC X(4)    SOURCE CourseSubject.
+           03 COLUMN 30 PIC $,$$$,$$$,$$$.99
+             SOURCE DepartmentAccumulator.
 
-       01 ProfessorSummary TYPE IS CONTROL FOOTING LastName
+       01 SectionSummary TYPE IS CONTROL FOOTING CourseNumber
+         NEXT GROUP PLUS 1.
+         02 LINE PLUS 1.
+           03 COLUMN 34 PIC X(14)   VALUE "Section Total ".
+           03 COLUMN 48 PIC X(3)    SOURCE CourseNumber.
+           03 COLUMN 55 PIC $,$$$,$$$,$$$.99
+             SOURCE SectionAccumulator.
+
+       01 ProfessorSummary TYPE IS CONTROL FOOTING FirstName
          NEXT GROUP PLUS 2.
          02 LINE PLUS 1.
            03 COLUMN 30 PIC X(18)   VALUE "Total Tuition For ".
-           03 COLUMN 48 PIC X(18)   SOURCE LastName.
-           03 COLUMN 56 PIC $,$$$,$$$,$$$.99
+           03 COLUMN 48 PIC X(9)    SOURCE FirstName.
+           03 COLUMN 58 PIC X(18)   SOURCE LastName.
+           03 COLUMN 76 PIC $,$$$,$$$,$$$.99
              SOURCE ProfessorAccumulator.
 
        01 Footer TYPE IS REPORT FOOTING.
          02 LINE IS PLUS 1.
+           03 COLUMN 4  PIC X(18) VALUE "Grand Total For ".
+           03 COLUMN 30 PIC $,$$$,$$$,$$$.99
+             SOURCE GrandTotalAccumulator.
+         02 LINE PLUS 1.
            03 COLUMN 30 PIC X(20) VALUE "==== END REPORT ====".
 
        PROCEDURE DIVISION. *> ------------------------------------------
        MAIN-PROCEDURE.
+            PERFORM LoadTuitionRates.
+            PERFORM LoadCourseCatalog.
             OPEN INPUT CoursesFile.
             OPEN OUTPUT ReportFile.
+            OPEN OUTPUT GLExtractFile.
 
               INITIATE TuitionReport.
               PERFORM ReadLine.
@@ -104,37 +230,171 @@
               END-PERFORM.
               TERMINATE TuitionReport.
 
+              IF PreviousSubject NOT EQUAL TO SPACES
+                PERFORM WriteGLExtractLine
+              END-IF.
+
             CLOSE CoursesFile.
             CLOSE ReportFile.
-            STOP RUN.
+            CLOSE GLExtractFile.
+
+            PERFORM ArchiveTuitionReport.
+
+            GOBACK.
+
+       LoadTuitionRates.
+           OPEN INPUT RatesFile
+           IF RatesFileStatus = "00" OR RatesFileStatus = "05"
+               OR RatesFileStatus = "07"
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO UnderGradCost
+               END-READ
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO GradCost
+               END-READ
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO OnlineCost
+               END-READ
+               CLOSE RatesFile
+           END-IF.
+
+       LoadCourseCatalog.
+           OPEN INPUT CatalogFile
+           IF CatalogFileStatus = "00" OR CatalogFileStatus = "05"
+               OR CatalogFileStatus = "07"
+               PERFORM ReadCatalogLine
+               PERFORM UNTIL EOCatalogFile
+                   ADD 1 TO CatalogCount
+                   MOVE CatalogSubject TO CatSubject(CatalogCount)
+                   MOVE CatalogNumber  TO CatNumber(CatalogCount)
+                   MOVE CatalogTitle   TO CatTitle(CatalogCount)
+                   PERFORM ReadCatalogLine
+               END-PERFORM
+               CLOSE CatalogFile
+           END-IF.
+
+       ReadCatalogLine.
+           READ CatalogFile
+               AT END SET EOCatalogFile TO TRUE.
+
+       LookupCourseTitle.
+           MOVE SPACES TO CourseTitleText
+           SET CatIdx TO 1
+           SEARCH CatalogEntry
+               AT END
+                   CONTINUE
+               WHEN CatSubject(CatIdx) = CourseSubject
+                AND CatNumber(CatIdx)  = CourseNumber
+                   MOVE CatTitle(CatIdx) TO CourseTitleText
+           END-SEARCH.
 
        AddToAccumulator.
-           IF LastName         EQUAL TO PreviousLastName
-           OR PreviousLastName EQUAL TO SPACES
-             MOVE LastName TO PreviousLastName
-             PERFORM CalcProfessorTuition
+           PERFORM CalcTuitionAmount
+           ADD NumericEschField TO GrandTotalAccumulator
+           IF (LastName          EQUAL TO PreviousLastName
+               AND FirstName     EQUAL TO PreviousFirstName)
+           OR PreviousLastName   EQUAL TO SPACES
+             MOVE LastName  TO PreviousLastName
+             MOVE FirstName TO PreviousFirstName
+             ADD NumericEschField TO ProfessorAccumulator
+           END-IF
+           IF CourseNumber        EQUAL TO PreviousCourseNumber
+           OR PreviousCourseNumber EQUAL TO SPACES
+             MOVE CourseNumber TO PreviousCourseNumber
+             ADD NumericEschField TO SectionAccumulator
+           END-IF
+           IF CourseSubject       EQUAL TO PreviousSubject
+           OR PreviousSubject     EQUAL TO SPACES
+             MOVE CourseSubject TO PreviousSubject
+             ADD NumericEschField TO DepartmentAccumulator
            END-IF.
 
        SetAccumulatorOnControlBreak.
-           IF  LastName         NOT EQUAL TO PreviousLastName
-           AND PreviousLastName NOT EQUAL TO SPACES
-             MOVE LastName TO PreviousLastName
-             MOVE 0 TO ProfessorAccumulator
-             PERFORM CalcProfessorTuition
+           IF  (LastName         NOT EQUAL TO PreviousLastName
+               OR FirstName      NOT EQUAL TO PreviousFirstName)
+           AND PreviousLastName  NOT EQUAL TO SPACES
+             MOVE LastName  TO PreviousLastName
+             MOVE FirstName TO PreviousFirstName
+             MOVE NumericEschField TO ProfessorAccumulator
+           END-IF
+           IF CourseNumber NOT EQUAL TO PreviousCourseNumber
+           AND PreviousCourseNumber NOT EQUAL TO SPACES
+             MOVE CourseNumber TO PreviousCourseNumber
+             MOVE NumericEschField TO SectionAccumulator
+           END-IF
+           IF CourseSubject       NOT EQUAL TO PreviousSubject
+           AND PreviousSubject    NOT EQUAL TO SPACES
+             PERFORM WriteGLExtractLine
+             MOVE CourseSubject TO PreviousSubject
+             MOVE NumericEschField TO DepartmentAccumulator
            END-IF.
 
-       CalcProfessorTuition.
+       WriteGLExtractLine.
+           MOVE DepartmentAccumulator TO GLAmountField
+           STRING PreviousSubject DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               GLAmountField  DELIMITED BY SIZE
+               INTO GLExtractRecord
+           END-STRING
+           WRITE GLExtractRecord.
+
+       CalcTuitionAmount.
            MOVE Esch TO NumericEschField.
+           PERFORM LookupCourseTitle
            IF CourseNumber >= 500
-             MULTIPLY NumericEschField BY GradCost
-               GIVING NumericEschField
+             MOVE "GRAD"      TO CourseLevelText
            ELSE
-             MULTIPLY NumericEschField BY UnderGradCost
+             MOVE "UNDERGRAD" TO CourseLevelText
+           END-IF
+           IF OnlineSection
+             MULTIPLY NumericEschField BY OnlineCost
                GIVING NumericEschField
+           ELSE
+             IF CourseNumber >= 500
+               MULTIPLY NumericEschField BY GradCost
+                 GIVING NumericEschField
+             ELSE
+               MULTIPLY NumericEschField BY UnderGradCost
+                 GIVING NumericEschField
+             END-IF
            END-IF.
-           ADD NumericEschField TO ProfessorAccumulator.
 
        ReadLine.
            READ CoursesFile AT END SET EndOfFile TO TRUE.
 
+       ArchiveTuitionReport.
+           ACCEPT ArchiveReportDate FROM DATE YYYYMMDD
+           STRING "./Exercises/Chapter_17/Report_"
+                   DELIMITED BY SIZE
+               ArchiveReportYear  DELIMITED BY SIZE
+               ArchiveReportMonth DELIMITED BY SIZE
+               ArchiveReportDay   DELIMITED BY SIZE
+               ".txt"             DELIMITED BY SIZE
+               INTO ArchiveReportFileName
+           END-STRING
+
+           OPEN INPUT ReportFileForArchive
+           OPEN OUTPUT ArchiveReportFile
+           PERFORM ReadReportForArchiveLine
+           PERFORM UNTIL EOReportFileForArchive
+               MOVE ReportFileForArchiveRecord TO ArchiveReportRecord
+               WRITE ArchiveReportRecord
+               PERFORM ReadReportForArchiveLine
+           END-PERFORM
+           CLOSE ReportFileForArchive
+           CLOSE ArchiveReportFile.
+
+       ReadReportForArchiveLine.
+           READ ReportFileForArchive
+               AT END SET EOReportFileForArchive TO TRUE.
+
        END PROGRAM TuitionReport.
