@@ -0,0 +1,174 @@
+
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 10/27/2020
+      * Purpose: Companion report to TuitionReport, off the same sorted
+      *          CoursesProcessed.prn, that counts sections and total
+      *          Esch taught per professor and flags anyone over the
+      *          contracted max teaching load.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION. *> -------------------------------------
+       PROGRAM-ID. FacultyLoadReport.
+
+       ENVIRONMENT DIVISION. *> ----------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CoursesFile
+             ASSIGN TO "./Exercises/Chapter_17/CoursesProcessed.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ReportFile
+             ASSIGN TO "./Exercises/Chapter_17/TeachingLoad.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Contracted max teaching load (total Esch), one value per
+           *> line, so the max can change per contract without a
+           *> recompile.
+           SELECT MaxLoadFile
+             ASSIGN TO "./Exercises/Chapter_17/MaxTeachingLoad.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MaxLoadFileStatus.
+
+       DATA DIVISION. *> -----------------------------------------------
+       FILE SECTION.
+       FD CoursesFile.
+       01 CourseFileRecord.
+           88 EOCoursesFile VALUE HIGH-VALUES.
+           02 CourseSubject PIC X(4).
+           02 FILLER        PIC X(2).
+           02 CourseNumber  PIC X(3).
+           02 FILLER        PIC X(64).
+           02 LastName      PIC X(16).
+           02 FirstName     PIC X(16).
+           02 DeliveryMode  PIC X(1).
+             88 OnlineSection VALUE "O".
+           02 FILLER        PIC X(31).
+           02 Esch          PIC X(3).
+
+       FD ReportFile REPORT IS FacultyLoadReport.
+
+       FD MaxLoadFile.
+       01 MaxLoadRecord PIC 999V99.
+
+       WORKING-STORAGE SECTION.
+       01 FileStatus PIC 9 VALUE 0.
+         88 EndOfFile VALUE 1.
+
+       *> For accumulating a professor's section count and total Esch,
+       *> keyed on LastName and FirstName together the same way
+       *> TuitionReport keys its professor total.
+       01 PreviousLastName  PIC X(16) VALUE SPACES.
+       01 PreviousFirstName PIC X(16) VALUE SPACES.
+       01 SectionCount      PIC 9(3)    VALUE ZERO.
+       01 LoadEschTotal     PIC 9(9)V99 VALUE ZERO.
+
+       *> For converting Esch from ALPHANUMERIC to NUMERIC.
+       01 NumericEschField PIC 9(9)V99 VALUE ZERO.
+
+       *> Contracted max teaching load, loaded from MaxLoadFile.
+       01 MaxTeachingLoad PIC 999V99 VALUE ZERO.
+
+       *> MaxLoadFile is an optional loader; a missing file leaves
+       *> MaxTeachingLoad at its zero default instead of aborting.
+       01 MaxLoadFileStatus PIC X(02) VALUE ZEROES.
+
+       *> Printed compliance flag for the professor's footing line.
+       01 ComplianceText PIC X(12) VALUE SPACES.
+
+       REPORT SECTION.
+       RD FacultyLoadReport
+         CONTROLS ARE CourseSubject, LastName, FirstName
+           PAGE LIMIT IS 50 LINES.
+
+       01 TYPE IS REPORT HEADING.
+         02 Header LINE PLUS 1.
+           03 COLUMN 4  PIC X(10) VALUE "DEPARTMENT".
+           03 COLUMN 16 PIC X(10) VALUE "PROFESSOR".
+           03 COLUMN 28 PIC X(7)  VALUE "SECTION".
+
+       01 TYPE IS DETAIL LINE PLUS 1.
+         02 ReportLine LINE PLUS 1.
+           03 COLUMN 4  PIC X(10) SOURCE CourseSubject GROUP INDICATE.
+           03 COLUMN 16 PIC X(10) SOURCE LastName      GROUP INDICATE.
+           03 COLUMN 28 PIC X(3)  SOURCE CourseNumber.
+
+       01 FacultyLoadSummary TYPE IS CONTROL FOOTING FirstName
+         NEXT GROUP PLUS 2.
+         02 LINE PLUS 1.
+           03 COLUMN 4  PIC X(18)   VALUE "Teaching Load For ".
+           03 COLUMN 22 PIC X(9)    SOURCE FirstName.
+           03 COLUMN 32 PIC X(16)   SOURCE LastName.
+           03 COLUMN 50 PIC X(10)   VALUE "Sections: ".
+           03 COLUMN 60 PIC ZZ9     SOURCE SectionCount.
+           03 COLUMN 65 PIC X(6)    VALUE "Esch: ".
+           03 COLUMN 71 PIC ZZZ9.99 SOURCE LoadEschTotal.
+           03 COLUMN 80 PIC X(12)   SOURCE ComplianceText.
+
+       PROCEDURE DIVISION. *> ------------------------------------------
+       MAIN-PROCEDURE.
+            PERFORM LoadMaxTeachingLoad.
+            OPEN INPUT CoursesFile.
+            OPEN OUTPUT ReportFile.
+
+              INITIATE FacultyLoadReport.
+              PERFORM ReadLine.
+              PERFORM UNTIL EndOfFile
+                PERFORM AddToAccumulator
+                GENERATE ReportLine
+                PERFORM SetAccumulatorOnControlBreak
+                PERFORM ReadLine
+              END-PERFORM.
+              TERMINATE FacultyLoadReport.
+
+            CLOSE CoursesFile.
+            CLOSE ReportFile.
+            GOBACK.
+
+       LoadMaxTeachingLoad.
+           OPEN INPUT MaxLoadFile
+           IF MaxLoadFileStatus = "00" OR MaxLoadFileStatus = "05"
+               OR MaxLoadFileStatus = "07"
+               READ MaxLoadFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MaxLoadRecord TO MaxTeachingLoad
+               END-READ
+               CLOSE MaxLoadFile
+           END-IF.
+
+       AddToAccumulator.
+           MOVE Esch TO NumericEschField
+           IF (LastName          EQUAL TO PreviousLastName
+               AND FirstName     EQUAL TO PreviousFirstName)
+           OR PreviousLastName   EQUAL TO SPACES
+             MOVE LastName  TO PreviousLastName
+             MOVE FirstName TO PreviousFirstName
+             ADD NumericEschField TO LoadEschTotal
+             ADD 1 TO SectionCount
+             PERFORM SetComplianceFlag
+           END-IF.
+
+       SetAccumulatorOnControlBreak.
+           IF  (LastName         NOT EQUAL TO PreviousLastName
+               OR FirstName      NOT EQUAL TO PreviousFirstName)
+           AND PreviousLastName  NOT EQUAL TO SPACES
+             MOVE LastName  TO PreviousLastName
+             MOVE FirstName TO PreviousFirstName
+             MOVE NumericEschField TO LoadEschTotal
+             MOVE 1 TO SectionCount
+             PERFORM SetComplianceFlag
+           END-IF.
+
+       SetComplianceFlag.
+           IF LoadEschTotal > MaxTeachingLoad
+             MOVE "OVER LOAD" TO ComplianceText
+           ELSE
+             MOVE SPACES TO ComplianceText
+           END-IF.
+
+       ReadLine.
+           READ CoursesFile AT END SET EndOfFile TO TRUE.
+
+       END PROGRAM FacultyLoadReport.
