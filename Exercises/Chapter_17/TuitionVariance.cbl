@@ -0,0 +1,409 @@
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 10/27/2020
+      * Purpose: Compare this semester's tuition revenue, by department
+      *          and by professor, against an archived prior-semester
+      *          CoursesProcessed.prn snapshot.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TuitionVariance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CurrentCoursesFile
+             ASSIGN TO "./Exercises/Chapter_17/CoursesProcessed.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PriorCoursesFile
+             ASSIGN TO
+               "./Exercises/Chapter_17/PriorCoursesProcessed.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RatesFile
+             ASSIGN TO "./Exercises/Chapter_17/TuitionRates.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RatesFileStatus.
+
+           SELECT VarianceReportFile
+             ASSIGN TO "./Exercises/Chapter_17/Variance.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CurrentCoursesFile.
+       01 CurrentCourseRecord.
+           88 EOCurrentCoursesFile VALUE HIGH-VALUES.
+           02 CurCourseSubject PIC X(4).
+           02 FILLER           PIC X(2).
+           02 CurCourseNumber  PIC X(3).
+           02 FILLER           PIC X(64).
+           02 CurLastName      PIC X(16).
+           02 CurFirstName     PIC X(16).
+           02 CurDeliveryMode  PIC X(1).
+             88 CurOnlineSection VALUE "O".
+           02 FILLER           PIC X(31).
+           02 CurEsch          PIC X(3).
+
+       FD PriorCoursesFile.
+       01 PriorCourseRecord.
+           88 EOPriorCoursesFile VALUE HIGH-VALUES.
+           02 PriorCourseSubject PIC X(4).
+           02 FILLER            PIC X(2).
+           02 PriorCourseNumber PIC X(3).
+           02 FILLER            PIC X(64).
+           02 PriorLastNameIn   PIC X(16).
+           02 PriorFirstNameIn  PIC X(16).
+           02 PriorDeliveryMode PIC X(1).
+             88 PriorOnlineSection VALUE "O".
+           02 FILLER            PIC X(31).
+           02 PriorEsch         PIC X(3).
+
+       *> One rate per line, undergrad rate first then grad rate, the
+       *> same file TuitionReport loads from.
+       FD RatesFile.
+       01 RatesRecord PIC 999V99.
+
+       FD VarianceReportFile REPORT IS VarianceReport.
+
+       WORKING-STORAGE SECTION.
+       01 UnderGradCost PIC 999V99 VALUE ZERO.
+       01 GradCost      PIC 999V99 VALUE ZERO.
+       01 OnlineCost    PIC 999V99 VALUE ZERO.
+
+       *> RatesFile is an optional loader; a missing file leaves all
+       *> three rates at their zero default instead of aborting.
+       01 RatesFileStatus PIC X(02) VALUE ZEROES.
+
+       *> For converting Esch from ALPHANUMERIC to NUMERIC.
+       01 NumericEschField PIC 9(9)V99 VALUE ZERO.
+
+       *> Running totals for the group currently being accumulated.
+       01 PreviousSubject   PIC X(4)  VALUE SPACES.
+       01 DeptRunningTotal  PIC 9(9)V99 VALUE ZERO.
+       01 PreviousLastName  PIC X(16) VALUE SPACES.
+       01 PreviousFirstName PIC X(16) VALUE SPACES.
+       01 ProfRunningTotal  PIC 9(9)V99 VALUE ZERO.
+
+       *> Per-department current vs. prior totals, found-or-created the
+       *> same way CHAP-7-PROG-1 builds its category subtotal table.
+       01 DeptCount PIC 99 VALUE ZERO.
+       01 DeptTable.
+           02 DeptEntry OCCURS 1 TO 50 TIMES
+                        DEPENDING ON DeptCount
+                        INDEXED BY DeptIdx.
+               03 DeptSubject      PIC X(4).
+               03 DeptCurrentTotal PIC 9(9)V99 VALUE ZERO.
+               03 DeptPriorTotal   PIC 9(9)V99 VALUE ZERO.
+
+       *> Per-professor current vs. prior totals, keyed on LastName and
+       *> FirstName together so two professors sharing a surname don't
+       *> get merged into one total.
+       01 ProfCount PIC 9(4) VALUE ZERO.
+       01 ProfTable.
+           02 ProfEntry OCCURS 1 TO 500 TIMES
+                        DEPENDING ON ProfCount
+                        INDEXED BY ProfIdx.
+               03 ProfLastName      PIC X(16).
+               03 ProfFirstName     PIC X(16).
+               03 ProfCurrentTotal  PIC 9(9)V99 VALUE ZERO.
+               03 ProfPriorTotal    PIC 9(9)V99 VALUE ZERO.
+
+       01 EndOfCurrentFile PIC X VALUE "N".
+           88 CurrentFileEnded VALUE "Y" WHEN SET TO FALSE "N".
+       01 EndOfPriorFile   PIC X VALUE "N".
+           88 PriorFileEnded   VALUE "Y" WHEN SET TO FALSE "N".
+
+       01 DeptVariance PIC S9(9)V99.
+       01 ProfVariance PIC S9(9)V99.
+
+       *> Unedited SOURCE targets for the REPORT SECTION below; each
+       *> report item's own PICTURE clause does the display editing,
+       *> the same way MakeReport.cbl SOURCEs DepartmentAccumulator.
+       01 PrintCurrentTotal PIC 9(9)V99.
+       01 PrintPriorTotal   PIC 9(9)V99.
+       01 PrintVariance     PIC S9(9)V99.
+
+       *> Plain (non-subscripted) copies of the current DeptTable /
+       *> ProfTable entry, moved before each GENERATE the same way
+       *> TuitionReport's detail line is built off its own Previous*
+       *> accumulators rather than SOURCE-ing a table directly.
+       01 PrintDeptSubject     PIC X(4).
+       01 PrintProfFirstName   PIC X(16).
+       01 PrintProfLastName    PIC X(16).
+
+       REPORT SECTION.
+       RD VarianceReport
+         PAGE LIMIT IS 50 LINES.
+
+       01 TYPE IS REPORT HEADING.
+         02 LINE PLUS 1.
+           03 COLUMN 4 PIC X(30) VALUE "TUITION VARIANCE BY DEPARTMENT".
+
+       01 DeptDetailLine TYPE IS DETAIL LINE PLUS 1.
+         02 LINE PLUS 1.
+           03 COLUMN 4  PIC X(4)              SOURCE PrintDeptSubject.
+           03 COLUMN 10 PIC X(9)               VALUE "Current: ".
+           03 COLUMN 19 PIC $,$$$,$$$,$$$.99
+             SOURCE PrintCurrentTotal.
+           03 COLUMN 37 PIC X(7)                VALUE "Prior: ".
+           03 COLUMN 44 PIC $,$$$,$$$,$$$.99
+             SOURCE PrintPriorTotal.
+           03 COLUMN 62 PIC X(10)               VALUE "Variance: ".
+           03 COLUMN 72 PIC -$,$$$,$$$,$$9.99
+             SOURCE PrintVariance.
+
+       01 ProfBannerLine TYPE IS DETAIL LINE PLUS 2.
+         02 LINE PLUS 1.
+           03 COLUMN 4 PIC X(29) VALUE "TUITION VARIANCE BY PROFESSOR".
+
+       01 ProfDetailLine TYPE IS DETAIL LINE PLUS 1.
+         02 LINE PLUS 1.
+           03 COLUMN 4  PIC X(16)             SOURCE PrintProfFirstName.
+           03 COLUMN 21 PIC X(16)              SOURCE PrintProfLastName.
+           03 COLUMN 38 PIC X(9)               VALUE "Current: ".
+           03 COLUMN 47 PIC $,$$$,$$$,$$$.99
+             SOURCE PrintCurrentTotal.
+           03 COLUMN 65 PIC X(7)                VALUE "Prior: ".
+           03 COLUMN 72 PIC $,$$$,$$$,$$$.99
+             SOURCE PrintPriorTotal.
+           03 COLUMN 90 PIC X(10)               VALUE "Variance: ".
+           03 COLUMN 100 PIC -$,$$$,$$$,$$9.99
+             SOURCE PrintVariance.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LoadTuitionRates.
+           PERFORM ProcessCurrentFile.
+           PERFORM ProcessPriorFile.
+           PERFORM WriteVarianceReport.
+           STOP RUN.
+
+       LoadTuitionRates.
+           OPEN INPUT RatesFile
+           IF RatesFileStatus = "00" OR RatesFileStatus = "05"
+               OR RatesFileStatus = "07"
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO UnderGradCost
+               END-READ
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO GradCost
+               END-READ
+               READ RatesFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RatesRecord TO OnlineCost
+               END-READ
+               CLOSE RatesFile
+           END-IF.
+
+       ProcessCurrentFile.
+           MOVE SPACES TO PreviousSubject, PreviousLastName,
+                          PreviousFirstName
+           MOVE ZERO TO DeptRunningTotal, ProfRunningTotal
+           OPEN INPUT CurrentCoursesFile
+           PERFORM ReadCurrentLine
+           PERFORM UNTIL CurrentFileEnded
+               PERFORM AccumulateCurrentRecord
+               PERFORM ReadCurrentLine
+           END-PERFORM
+           PERFORM FinalizeCurrentBreak
+           CLOSE CurrentCoursesFile.
+
+       ReadCurrentLine.
+           READ CurrentCoursesFile
+               AT END SET CurrentFileEnded TO TRUE.
+
+       AccumulateCurrentRecord.
+           MOVE CurEsch TO NumericEschField
+           IF CurOnlineSection
+               MULTIPLY NumericEschField BY OnlineCost
+                   GIVING NumericEschField
+           ELSE
+               IF CurCourseNumber >= 500
+                   MULTIPLY NumericEschField BY GradCost
+                       GIVING NumericEschField
+               ELSE
+                   MULTIPLY NumericEschField BY UnderGradCost
+                       GIVING NumericEschField
+               END-IF
+           END-IF
+
+           IF CurCourseSubject NOT EQUAL TO PreviousSubject
+           AND PreviousSubject NOT EQUAL TO SPACES
+               PERFORM StoreCurrentDeptTotal
+               MOVE ZERO TO DeptRunningTotal
+           END-IF
+           MOVE CurCourseSubject TO PreviousSubject
+           ADD NumericEschField TO DeptRunningTotal
+
+           IF (CurLastName  NOT EQUAL TO PreviousLastName
+               OR CurFirstName NOT EQUAL TO PreviousFirstName)
+           AND PreviousLastName NOT EQUAL TO SPACES
+               PERFORM StoreCurrentProfTotal
+               MOVE ZERO TO ProfRunningTotal
+           END-IF
+           MOVE CurLastName  TO PreviousLastName
+           MOVE CurFirstName TO PreviousFirstName
+           ADD NumericEschField TO ProfRunningTotal.
+
+       FinalizeCurrentBreak.
+           IF PreviousSubject NOT EQUAL TO SPACES
+               PERFORM StoreCurrentDeptTotal
+           END-IF
+           IF PreviousLastName NOT EQUAL TO SPACES
+               PERFORM StoreCurrentProfTotal
+           END-IF.
+
+       StoreCurrentDeptTotal.
+           SET DeptIdx TO 1
+           SEARCH DeptEntry
+               AT END
+                   ADD 1 TO DeptCount
+                   MOVE PreviousSubject  TO DeptSubject(DeptCount)
+                   ADD DeptRunningTotal TO DeptCurrentTotal(DeptCount)
+               WHEN DeptSubject(DeptIdx) = PreviousSubject
+                   ADD DeptRunningTotal TO DeptCurrentTotal(DeptIdx)
+           END-SEARCH.
+
+       StoreCurrentProfTotal.
+           SET ProfIdx TO 1
+           SEARCH ProfEntry
+               AT END
+                   ADD 1 TO ProfCount
+                   MOVE PreviousLastName  TO ProfLastName(ProfCount)
+                   MOVE PreviousFirstName TO ProfFirstName(ProfCount)
+                   ADD ProfRunningTotal TO ProfCurrentTotal(ProfCount)
+               WHEN ProfLastName(ProfIdx)  = PreviousLastName
+                AND ProfFirstName(ProfIdx) = PreviousFirstName
+                   ADD ProfRunningTotal TO ProfCurrentTotal(ProfIdx)
+           END-SEARCH.
+
+       ProcessPriorFile.
+           MOVE SPACES TO PreviousSubject, PreviousLastName,
+                          PreviousFirstName
+           MOVE ZERO TO DeptRunningTotal, ProfRunningTotal
+           OPEN INPUT PriorCoursesFile
+           PERFORM ReadPriorLine
+           PERFORM UNTIL PriorFileEnded
+               PERFORM AccumulatePriorRecord
+               PERFORM ReadPriorLine
+           END-PERFORM
+           PERFORM FinalizePriorBreak
+           CLOSE PriorCoursesFile.
+
+       ReadPriorLine.
+           READ PriorCoursesFile
+               AT END SET PriorFileEnded TO TRUE.
+
+       AccumulatePriorRecord.
+           MOVE PriorEsch TO NumericEschField
+           IF PriorOnlineSection
+               MULTIPLY NumericEschField BY OnlineCost
+                   GIVING NumericEschField
+           ELSE
+               IF PriorCourseNumber >= 500
+                   MULTIPLY NumericEschField BY GradCost
+                       GIVING NumericEschField
+               ELSE
+                   MULTIPLY NumericEschField BY UnderGradCost
+                       GIVING NumericEschField
+               END-IF
+           END-IF
+
+           IF PriorCourseSubject NOT EQUAL TO PreviousSubject
+           AND PreviousSubject   NOT EQUAL TO SPACES
+               PERFORM StorePriorDeptTotal
+               MOVE ZERO TO DeptRunningTotal
+           END-IF
+           MOVE PriorCourseSubject TO PreviousSubject
+           ADD NumericEschField TO DeptRunningTotal
+
+           IF (PriorLastNameIn  NOT EQUAL TO PreviousLastName
+               OR PriorFirstNameIn NOT EQUAL TO PreviousFirstName)
+           AND PreviousLastName NOT EQUAL TO SPACES
+               PERFORM StorePriorProfTotal
+               MOVE ZERO TO ProfRunningTotal
+           END-IF
+           MOVE PriorLastNameIn  TO PreviousLastName
+           MOVE PriorFirstNameIn TO PreviousFirstName
+           ADD NumericEschField TO ProfRunningTotal.
+
+       FinalizePriorBreak.
+           IF PreviousSubject NOT EQUAL TO SPACES
+               PERFORM StorePriorDeptTotal
+           END-IF
+           IF PreviousLastName NOT EQUAL TO SPACES
+               PERFORM StorePriorProfTotal
+           END-IF.
+
+       StorePriorDeptTotal.
+           SET DeptIdx TO 1
+           SEARCH DeptEntry
+               AT END
+                   ADD 1 TO DeptCount
+                   MOVE PreviousSubject TO DeptSubject(DeptCount)
+                   ADD DeptRunningTotal TO DeptPriorTotal(DeptCount)
+               WHEN DeptSubject(DeptIdx) = PreviousSubject
+                   ADD DeptRunningTotal TO DeptPriorTotal(DeptIdx)
+           END-SEARCH.
+
+       StorePriorProfTotal.
+           SET ProfIdx TO 1
+           SEARCH ProfEntry
+               AT END
+                   ADD 1 TO ProfCount
+                   MOVE PreviousLastName  TO ProfLastName(ProfCount)
+                   MOVE PreviousFirstName TO ProfFirstName(ProfCount)
+                   ADD ProfRunningTotal TO ProfPriorTotal(ProfCount)
+               WHEN ProfLastName(ProfIdx)  = PreviousLastName
+                AND ProfFirstName(ProfIdx) = PreviousFirstName
+                   ADD ProfRunningTotal TO ProfPriorTotal(ProfIdx)
+           END-SEARCH.
+
+       WriteVarianceReport.
+           OPEN OUTPUT VarianceReportFile
+           INITIATE VarianceReport
+           PERFORM VARYING DeptIdx FROM 1 BY 1
+               UNTIL DeptIdx > DeptCount
+               PERFORM WriteDeptVarianceLine
+           END-PERFORM
+
+           GENERATE ProfBannerLine
+           PERFORM VARYING ProfIdx FROM 1 BY 1
+               UNTIL ProfIdx > ProfCount
+               PERFORM WriteProfVarianceLine
+           END-PERFORM
+           TERMINATE VarianceReport
+           CLOSE VarianceReportFile.
+
+       WriteDeptVarianceLine.
+           SUBTRACT DeptPriorTotal(DeptIdx)
+               FROM DeptCurrentTotal(DeptIdx)
+               GIVING DeptVariance
+           MOVE DeptSubject(DeptIdx)       TO PrintDeptSubject
+           MOVE DeptCurrentTotal(DeptIdx) TO PrintCurrentTotal
+           MOVE DeptPriorTotal(DeptIdx)   TO PrintPriorTotal
+           MOVE DeptVariance              TO PrintVariance
+           GENERATE DeptDetailLine.
+
+       WriteProfVarianceLine.
+           SUBTRACT ProfPriorTotal(ProfIdx)
+               FROM ProfCurrentTotal(ProfIdx)
+               GIVING ProfVariance
+           MOVE ProfFirstName(ProfIdx)    TO PrintProfFirstName
+           MOVE ProfLastName(ProfIdx)     TO PrintProfLastName
+           MOVE ProfCurrentTotal(ProfIdx) TO PrintCurrentTotal
+           MOVE ProfPriorTotal(ProfIdx)   TO PrintPriorTotal
+           MOVE ProfVariance              TO PrintVariance
+           GENERATE ProfDetailLine.
+
+       END PROGRAM TuitionVariance.
