@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 10/28/2020
+      * Purpose: Compare this semester's Courses.prn against a prior
+      *          semester's snapshot and report the change in section
+      *          count per department, reusing Exercise11-7's DeptTable
+      *          tallying logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SectionCountTrend.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CurrentCoursesFile ASSIGN TO "Courses.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PriorCoursesFile ASSIGN TO "PriorCourses.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DeptCodesFile ASSIGN TO "DeptCodes.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CurrentCoursesFile.
+       01  CurrentRecord.
+         88  CurrentCoursesEOF VALUE HIGH-VALUE.
+         02  CurrentSubjectCode PIC X(4).
+         02  FILLER             PIC X(136).
+
+       FD PriorCoursesFile.
+       01  PriorRecord.
+         88  PriorCoursesEOF VALUE HIGH-VALUE.
+         02  PriorSubjectCode PIC X(4).
+         02  FILLER           PIC X(136).
+
+       FD DeptCodesFile.
+       01  DeptCodeRecord.
+         88  EODeptCodesFile VALUE HIGH-VALUES.
+         02  DeptCodeText PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  NumDepartments PIC 99 VALUE ZERO.
+
+       01  DeptTable.
+         02 Dept OCCURS 1 TO 50 TIMES
+              DEPENDING ON NumDepartments
+              INDEXED BY DeptIdx.
+           03 DeptName         PIC X(4).
+           03 CurrentDeptCount PIC 9(4).
+           03 PriorDeptCount   PIC 9(4).
+
+       01  DeptChange PIC S9(4).
+       01  DeptChangeDisplay PIC +ZZZ9.
+
+       01  Header.
+         02 FILLER PIC X(10) VALUE "DEPARTMENT".
+         02 FILLER PIC X(5)  VALUE SPACES.
+         02 FILLER PIC X(7)  VALUE "CURRENT".
+         02 FILLER PIC X(4)  VALUE SPACES.
+         02 FILLER PIC X(5)  VALUE "PRIOR".
+         02 FILLER PIC X(4)  VALUE SPACES.
+         02 FILLER PIC X(6)  VALUE "CHANGE".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LoadDeptTable.
+
+            OPEN INPUT CurrentCoursesFile.
+            PERFORM ReadCurrentLine. *> Remove header from file.
+            PERFORM ReadCurrentLine.
+              PERFORM UNTIL CurrentCoursesEOF
+                PERFORM ReadCurrentLine
+                PERFORM IncrementCurrentTablePosition
+              END-PERFORM.
+            CLOSE CurrentCoursesFile.
+
+            OPEN INPUT PriorCoursesFile.
+            PERFORM ReadPriorLine. *> Remove header from file.
+            PERFORM ReadPriorLine.
+              PERFORM UNTIL PriorCoursesEOF
+                PERFORM ReadPriorLine
+                PERFORM IncrementPriorTablePosition
+              END-PERFORM.
+            CLOSE PriorCoursesFile.
+
+            PERFORM PrintReport.
+
+            STOP RUN.
+
+       LoadDeptTable.
+           OPEN INPUT DeptCodesFile
+           READ DeptCodesFile AT END SET EODeptCodesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EODeptCodesFile
+             ADD 1 TO NumDepartments
+             MOVE DeptCodeText TO DeptName(NumDepartments)
+             MOVE ZERO TO CurrentDeptCount(NumDepartments)
+             MOVE ZERO TO PriorDeptCount(NumDepartments)
+             READ DeptCodesFile AT END SET EODeptCodesFile TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE DeptCodesFile.
+
+       ReadCurrentLine.
+           READ CurrentCoursesFile
+               AT END SET CurrentCoursesEOF TO TRUE
+           END-READ.
+
+       ReadPriorLine.
+           READ PriorCoursesFile
+               AT END SET PriorCoursesEOF TO TRUE
+           END-READ.
+
+       IncrementCurrentTablePosition.
+           SET DeptIdx TO 1
+           SEARCH Dept
+             AT END PERFORM AddNewCurrentDepartment
+             WHEN DeptName(DeptIdx) = CurrentSubjectCode
+               ADD 1 TO CurrentDeptCount(DeptIdx)
+           END-SEARCH.
+
+       AddNewCurrentDepartment.
+           ADD 1 TO NumDepartments
+           MOVE CurrentSubjectCode TO DeptName(NumDepartments)
+           MOVE 1    TO CurrentDeptCount(NumDepartments)
+           MOVE ZERO TO PriorDeptCount(NumDepartments).
+
+       IncrementPriorTablePosition.
+           SET DeptIdx TO 1
+           SEARCH Dept
+             AT END PERFORM AddNewPriorDepartment
+             WHEN DeptName(DeptIdx) = PriorSubjectCode
+               ADD 1 TO PriorDeptCount(DeptIdx)
+           END-SEARCH.
+
+       AddNewPriorDepartment.
+           ADD 1 TO NumDepartments
+           MOVE PriorSubjectCode TO DeptName(NumDepartments)
+           MOVE ZERO TO CurrentDeptCount(NumDepartments)
+           MOVE 1    TO PriorDeptCount(NumDepartments).
+
+       PrintReport.
+           DISPLAY Header.
+           PERFORM
+             VARYING DeptIdx FROM 1 BY 1
+             UNTIL DeptIdx > NumDepartments
+               COMPUTE DeptChange =
+                   CurrentDeptCount(DeptIdx) - PriorDeptCount(DeptIdx)
+               MOVE DeptChange TO DeptChangeDisplay
+               DISPLAY DeptName(DeptIdx), "   ",
+                       CurrentDeptCount(DeptIdx), "      ",
+                       PriorDeptCount(DeptIdx), "      ",
+                       DeptChangeDisplay
+           END-PERFORM.
+
+       END PROGRAM SectionCountTrend.
