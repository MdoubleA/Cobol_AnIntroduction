@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 11/03/2020
+      * Purpose: Compare yesterday's and today's Product.dat snapshots
+      *    and report which GadgetIDs changed QtyInStock or Price
+      *    between the two, so there is an audit trail of what moved
+      *    in inventory day to day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-STOCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YesterdayFile ASSIGN TO "ProductYesterday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YesterdayGadgetID
+               FILE STATUS IS YesterdayFileStatus.
+
+           SELECT TodayFile ASSIGN TO "Product.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TodayGadgetID
+               FILE STATUS IS TodayFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YesterdayFile.
+       01  YesterdayRecord.
+           88  YesterdayFileEnd        VALUE HIGH-VALUES.
+           02  YesterdayGadgetID       PIC 9(6).
+           02  YesterdayGadgetName     PIC X(30).
+           02  YesterdayGadgetCategory PIC X(4).
+           02  YesterdayQtyInStock     PIC 9(4).
+           02  YesterdayPrice          PIC 9(4)V99.
+
+       FD  TodayFile.
+       01  TodayRecord.
+           88  TodayFileEnd            VALUE HIGH-VALUES.
+           02  TodayGadgetID           PIC 9(6).
+           02  TodayGadgetName         PIC X(30).
+           02  TodayGadgetCategory     PIC X(4).
+           02  TodayQtyInStock         PIC 9(4).
+           02  TodayPrice              PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01  YesterdayFileStatus  PIC X(02)  VALUE ZEROES.
+       01  TodayFileStatus      PIC X(02)  VALUE ZEROES.
+
+       01  TodayRecordMissing   PIC X      VALUE "N".
+           88  GadgetNotInToday        VALUE "Y"  WHEN SET TO FALSE "N".
+
+       01  YesterdayRecordMissing PIC X    VALUE "N".
+           88  GadgetNotInYesterday  VALUE "Y" WHEN SET TO FALSE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT YesterdayFile
+            IF YesterdayFileStatus NOT = "00" AND YesterdayFileStatus
+                NOT = "05" AND YesterdayFileStatus NOT = "07"
+                DISPLAY "Cannot open ProductYesterday.dat, status "
+                    YesterdayFileStatus "; reconciliation aborted."
+                STOP RUN
+            END-IF
+
+            OPEN INPUT TodayFile
+            IF TodayFileStatus NOT = "00" AND TodayFileStatus
+                NOT = "05" AND TodayFileStatus NOT = "07"
+                DISPLAY "Cannot open Product.dat, status "
+                    TodayFileStatus "; reconciliation aborted."
+                CLOSE YesterdayFile
+                STOP RUN
+            END-IF
+
+            DISPLAY "Inventory reconciliation: yesterday vs today"
+            DISPLAY "----------------------------------------------"
+
+            PERFORM ReadYesterdayLine
+            PERFORM UNTIL YesterdayFileEnd
+                PERFORM LookUpTodayRecord
+                IF GadgetNotInToday
+                    DISPLAY YesterdayGadgetID,
+                        ": removed from inventory since yesterday."
+                ELSE
+                    PERFORM CompareSnapshots
+                END-IF
+                PERFORM ReadYesterdayLine
+            END-PERFORM
+
+            CLOSE TodayFile
+            OPEN INPUT TodayFile
+            PERFORM ReadTodayLine
+            PERFORM UNTIL TodayFileEnd
+                PERFORM LookUpYesterdayRecord
+                IF GadgetNotInYesterday
+                    DISPLAY TodayGadgetID,
+                        ": added to inventory since yesterday."
+                END-IF
+                PERFORM ReadTodayLine
+            END-PERFORM
+
+            CLOSE YesterdayFile
+            CLOSE TodayFile.
+
+            STOP RUN.
+
+       ReadYesterdayLine.
+           READ YesterdayFile NEXT RECORD
+               AT END SET YesterdayFileEnd TO TRUE
+           END-READ.
+
+       ReadTodayLine.
+           READ TodayFile NEXT RECORD
+               AT END SET TodayFileEnd TO TRUE
+           END-READ.
+
+       LookUpTodayRecord.
+           MOVE YesterdayGadgetID TO TodayGadgetID
+           READ TodayFile
+               INVALID KEY
+                   SET GadgetNotInToday TO TRUE
+               NOT INVALID KEY
+                   SET GadgetNotInToday TO FALSE
+           END-READ.
+
+       LookUpYesterdayRecord.
+           MOVE TodayGadgetID TO YesterdayGadgetID
+           READ YesterdayFile
+               INVALID KEY
+                   SET GadgetNotInYesterday TO TRUE
+               NOT INVALID KEY
+                   SET GadgetNotInYesterday TO FALSE
+           END-READ.
+
+       CompareSnapshots.
+           IF TodayQtyInStock NOT = YesterdayQtyInStock
+               DISPLAY YesterdayGadgetID, ": QtyInStock changed from ",
+                   YesterdayQtyInStock, " to ", TodayQtyInStock, "."
+           END-IF
+           IF TodayPrice NOT = YesterdayPrice
+               DISPLAY YesterdayGadgetID, ": Price changed from ",
+                   YesterdayPrice, " to ", TodayPrice, "."
+           END-IF.
+
+       END PROGRAM RECONCILE-STOCK.
