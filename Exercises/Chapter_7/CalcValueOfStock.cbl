@@ -11,6 +11,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ProductFile ASSIGN TO "Product.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GadgetID
+               FILE STATUS IS ProductFileStatus.
+
+           SELECT ExportFile ASSIGN TO "StockValuation.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LeaderboardInputFile ASSIGN TO "LeaderboardInput.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LeaderboardWorkFile ASSIGN TO "Leaderboard.TMP".
+
+           SELECT SortedLeaderboardFile
+               ASSIGN TO "SortedLeaderboard.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -22,6 +37,7 @@
            02  IDFeatures.
                03  GadgetID        PIC 9(6).
                03  GadgetName      PIC X(30).
+               03  GadgetCategory  PIC X(4).
 
            *> Contain features for determining stock, price, and
            *> potential profit (Qty * price of 1).
@@ -29,15 +45,84 @@
                03  QtyInStock      PIC 9(4).
                03  Price           PIC 9(4)V99.
 
+       FD  ExportFile.
+       01  ExportRecord PIC X(80).
+
+       *> Holds one line per gadget so the run's stock values can be
+       *> sorted highest-first for the leaderboard, the same way vartab
+       *> sorts its word counts through a work file.
+       FD  LeaderboardInputFile.
+       01  LeaderboardInputRecord.
+           02  LBValue         PIC 9(10)V99.
+           02  LBGadgetID      PIC 9(6).
+           02  LBGadgetName    PIC X(30).
+
+       SD  LeaderboardWorkFile.
+       01  LeaderboardWorkRecord.
+           02  WorkLBValue     PIC 9(10)V99.
+           02  WorkLBGadgetID  PIC 9(6).
+           02  WorkLBGadgetName PIC X(30).
+
+       FD  SortedLeaderboardFile.
+       01  SortedLeaderboardRecord.
+           88  SortedLeaderboardEnd    VALUE HIGH-VALUES.
+           02  SortedLBValue       PIC 9(10)V99.
+           02  SortedLBGadgetID    PIC 9(6).
+           02  SortedLBGadgetName  PIC X(30).
+
        WORKING-STORAGE SECTION.
            01 AnInStockValue         PIC 9(10)V99.
            01 TotalInStockValue      PIC 9(10)V99    VALUE ZERO.
            01 PrintAValue            PIC $,$$$,$$$,$$$.99.
            01 PrintTotalValue        PIC $,$$$,$$$,$$$.99    VALUE ZERO.
 
+           *> Any gadget at or below this many units on hand needs to
+           *> be flagged for the warehouse crew to reorder.
+           01 ReorderPoint           PIC 9(4)        VALUE 0010.
+           01 ReorderFlag            PIC X(07)       VALUE SPACES.
+           01 ProductFileStatus      PIC X(02)       VALUE ZEROES.
+
+           *> Per-category subtotals of AnInStockValue, accumulated as
+           *> each ProductRecord is read (records need not be in
+           *> category order for this table to come out right).
+           01 CategoryCount          PIC 99          VALUE ZERO.
+           01 CategoryTable.
+               02 CategoryEntry OCCURS 1 TO 50 TIMES
+                                DEPENDING ON CategoryCount
+                                INDEXED BY CatIdx.
+                   03 CategoryName    PIC X(4).
+                   03 CategoryValue   PIC 9(10)V99   VALUE ZERO.
+           01 PrintCategoryValue     PIC $,$$$,$$$,$$$.99.
+
+           *> Plain (non-edited) display fields for the CSV export line.
+           01 CSVQtyInStock          PIC ZZZ9.
+           01 CSVPrice               PIC ZZZ9.99.
+           01 CSVAnInStockValue      PIC ZZZZZZZZZ9.99.
+
+           *> Number of highest-value records to show on the leaderboard.
+           01 LeaderboardTopN        PIC 99          VALUE 05.
+           01 LeaderboardCounter     PIC 99          VALUE ZERO.
+           01 PrintLBValue           PIC $,$$$,$$$,$$$.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT ProductFile
+           IF ProductFileStatus NOT = "00" AND ProductFileStatus
+               NOT = "05" AND ProductFileStatus NOT = "07"
+               DISPLAY "Cannot open Product.dat, status "
+                   ProductFileStatus "; stock valuation aborted."
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ExportFile
+           OPEN OUTPUT LeaderboardInputFile
+               STRING "GadgetID,GadgetName,QtyInStock,Price,"
+                       DELIMITED BY SIZE
+                       "AnInStockValue" DELIMITED BY SIZE
+                   INTO ExportRecord
+               END-STRING
+               WRITE ExportRecord
+
                READ ProductFile AT END SET ProductFileEnd TO TRUE
                END-READ
 
@@ -46,16 +131,101 @@
                    ADD AnInStockValue TO TotalInStockValue
                    MOVE AnInStockValue to PrintAValue
 
-                   DISPLAY GadgetID, ":", SPACE, PrintAValue, "."
+                   MOVE SPACES TO ReorderFlag
+                   IF QtyInStock <= ReorderPoint
+                       MOVE "REORDER" TO ReorderFlag
+                   END-IF
+
+                   DISPLAY GadgetID, ":", SPACE, PrintAValue, ".",
+                           SPACE, ReorderFlag
+
+                   PERFORM AccumulateCategoryValue
+                   PERFORM WriteExportRecord
+                   PERFORM WriteLeaderboardInputRecord
+
                    READ ProductFile AT END SET ProductFileEnd TO TRUE
                    END-READ
 
            END-PERFORM
            CLOSE ProductFile
+           CLOSE ExportFile
+           CLOSE LeaderboardInputFile
 
            MOVE TotalInStockValue TO PrintTotalValue
            DISPLAY "Stock Total: ", PrintTotalValue, "."
 
+           PERFORM PrintCategorySubtotals
+           PERFORM PrintLeaderboard
+
        STOP RUN.
 
+       WriteLeaderboardInputRecord.
+           MOVE AnInStockValue TO LBValue
+           MOVE GadgetID       TO LBGadgetID
+           MOVE GadgetName     TO LBGadgetName
+           WRITE LeaderboardInputRecord.
+
+       PrintLeaderboard.
+           SORT LeaderboardWorkFile ON DESCENDING KEY WorkLBValue
+               USING LeaderboardInputFile
+               GIVING SortedLeaderboardFile
+
+           DISPLAY "Most Valuable Stock (Top ", LeaderboardTopN, "):"
+           OPEN INPUT SortedLeaderboardFile
+           READ SortedLeaderboardFile
+               AT END SET SortedLeaderboardEnd TO TRUE
+           END-READ
+           MOVE ZERO TO LeaderboardCounter
+           PERFORM PrintLeaderboardLine
+               UNTIL SortedLeaderboardEnd
+                  OR LeaderboardCounter = LeaderboardTopN
+           CLOSE SortedLeaderboardFile.
+
+       PrintLeaderboardLine.
+           ADD 1 TO LeaderboardCounter
+           MOVE SortedLBValue TO PrintLBValue
+           DISPLAY LeaderboardCounter, ". ", SortedLBGadgetID, SPACE,
+               SortedLBGadgetName, SPACE, PrintLBValue, "."
+           READ SortedLeaderboardFile
+               AT END SET SortedLeaderboardEnd TO TRUE
+           END-READ.
+
+       WriteExportRecord.
+           MOVE QtyInStock     TO CSVQtyInStock
+           MOVE Price          TO CSVPrice
+           MOVE AnInStockValue TO CSVAnInStockValue
+           STRING
+               GadgetID         DELIMITED BY SIZE
+               ","              DELIMITED BY SIZE
+               GadgetName       DELIMITED BY SIZE
+               ","              DELIMITED BY SIZE
+               CSVQtyInStock    DELIMITED BY SIZE
+               ","              DELIMITED BY SIZE
+               CSVPrice         DELIMITED BY SIZE
+               ","              DELIMITED BY SIZE
+               CSVAnInStockValue DELIMITED BY SIZE
+               INTO ExportRecord
+           END-STRING
+           WRITE ExportRecord.
+
+       AccumulateCategoryValue.
+           SET CatIdx TO 1
+           SEARCH CategoryEntry
+               AT END
+                   ADD 1 TO CategoryCount
+                   MOVE GadgetCategory TO CategoryName(CategoryCount)
+                   MOVE AnInStockValue TO CategoryValue(CategoryCount)
+               WHEN CategoryName(CatIdx) = GadgetCategory
+                   ADD AnInStockValue TO CategoryValue(CatIdx)
+           END-SEARCH.
+
+       PrintCategorySubtotals.
+           DISPLAY "Category Subtotals:"
+           PERFORM VARYING CatIdx FROM 1 BY 1
+               UNTIL CatIdx > CategoryCount
+               MOVE CategoryValue(CatIdx) TO PrintCategoryValue
+               DISPLAY CategoryName(CatIdx), ": ", PrintCategoryValue,
+                       "."
+           END-PERFORM.
+
        END PROGRAM CHAP-7-PROG-1.
