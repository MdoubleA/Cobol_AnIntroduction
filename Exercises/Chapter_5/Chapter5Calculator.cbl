@@ -13,33 +13,52 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Num1     PIC 9 VALUE 0.
-       01 Num2     PIC 9 VALUE 0.
-       01 Result   PIC S99V99 VALUE 0.
+       01 Num1     PIC 9(6)V99 VALUE 0.
+       01 Num2     PIC 9(6)V99 VALUE 0.
+       01 Result   PIC S9(8)V99 VALUE 0.
 
        01 ValidOperator    PIC X.
            88 Mult         VALUE '*'.
            88 Divi         VALUE '/'.
            88 Subt         VALUE '-'.
            88 Addi         VALUE '+'.
+           88 Expo         VALUE '^'.
+           88 Modu         VALUE 'm'.
 
        01 PrintResult      PIC A(5) VALUE "true".
 
+       01 DivideByZeroSwitch PIC X VALUE "N".
+           88 AttemptedDivideByZero VALUE "Y" WHEN SET TO FALSE "N".
+
+       *> Discarded quotient from the modulus (remainder) operation.
+       01 QuotientField PIC S9(8)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        CalculateResult.
             *> WITH NO ADVANCING seems to not be working in this set up.
-            DISPLAY "Enter a single digit: "
+            DISPLAY "Enter an operator: "
+            ACCEPT ValidOperator
+
+            IF ValidOperator = 's'
+                GO TO ExitCalculator
+            END-IF
+
+            DISPLAY "Enter a number: "
             ACCEPT Num1
 
-            DISPLAY "Another single digit: "
+            DISPLAY "Another number: "
             ACCEPT Num2
 
-            DISPLAY "Enter an operator: "
-            ACCEPT ValidOperator
-
+            SET AttemptedDivideByZero TO FALSE
             EVALUATE TRUE
                WHEN Mult MULTIPLY  Num1 BY   Num2 GIVING Result
+               WHEN Expo COMPUTE Result = Num1 ** Num2
+               WHEN (Divi OR Modu) AND Num2 = ZERO
+                         MOVE "false" TO PrintResult
+                         SET AttemptedDivideByZero TO TRUE
                WHEN Divi DIVIDE    Num1 BY   Num2 GIVING Result ROUNDED
+               WHEN Modu DIVIDE    Num1 BY   Num2
+                         GIVING QuotientField REMAINDER Result
                WHEN Subt SUBTRACT  Num1 FROM Num2 GIVING Result
                WHEN Addi ADD       Num1 TO   Num2 GIVING Result
                WHEN OTHER          MOVE "false" TO PrintResult
@@ -48,9 +67,16 @@
             IF PrintResult = 'true'
                 DISPLAY "Result = ", Result
             ELSE
-                DISPLAY "Bad operator, try another one."
+                IF AttemptedDivideByZero
+                    DISPLAY "Can't divide by zero, try again."
+                ELSE
+                    DISPLAY "Bad operator, try another one."
+                END-IF
             END-IF
 
-            STOP RUN. *> End Function **********************************
+            GO TO CalculateResult.
+
+       ExitCalculator.
+           EXIT.
 
        END PROGRAM Chapter5Calculator_FirstProg.
