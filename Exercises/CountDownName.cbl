@@ -11,21 +11,40 @@
 
        WORKING-STORAGE SECTION.
        01 TargetCount PIC 999 VALUE ZERO.
+       01 TargetCountInput PIC X(3).
        01 Counter PIC 999 VALUE ZERO.
        01 RevealName PIC X(30).
 
+       01 PaceSwitch PIC X VALUE "N".
+           88 PaceCountdown VALUE "Y" WHEN SET TO FALSE "N".
+
+       *> Seconds to pause between numbers when PaceCountdown is set.
+       01 SleepSeconds PIC 9(4) COMP VALUE 1.
+
        PROCEDURE DIVISION.
        CountDown.
-            DISPLAY "Enter a name: "
-            ACCEPT RevealName
+            PERFORM UNTIL RevealName NOT EQUAL SPACES
+               DISPLAY "Enter a name: "
+               ACCEPT RevealName
+            END-PERFORM
+
+            PERFORM UNTIL TargetCountInput IS NUMERIC
+                AND TargetCountInput NOT EQUAL ZERO
+               DISPLAY "Enter a count down (1-999): "
+               ACCEPT TargetCountInput
+            END-PERFORM
+            MOVE TargetCountInput TO TargetCount
 
-            DISPLAY "Enter a count down: "
-            ACCEPT TargetCount
+            DISPLAY "Pace the count down, one per second? (Y/N): "
+            ACCEPT PaceSwitch
             DISPLAY "----------------------"
 
             PERFORM VARYING Counter FROM TargetCount BY -1
             UNTIL Counter = 0
                DISPLAY Counter
+               IF PaceCountdown
+                   CALL "C$SLEEP" USING SleepSeconds
+               END-IF
             END-PERFORM
 
             DISPLAY "And it is a ", RevealName.
