@@ -11,8 +11,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           *> The path comes from CurrentInputFileName so
+           *> ProcessManifest can point this at a different file.
            SELECT WordFile
-             ASSIGN TO ".\Exercises\Chapter_13\wordlist.prn"
+             ASSIGN TO CurrentInputFileName
              ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT SaveTableFile
@@ -27,6 +29,33 @@
              ASSIGN TO ".\Exercises\Chapter_13\sortedtable.prn"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           *> One value, the Top-N cutoff, so a top-25 or top-50 list
+           *> doesn't need a recompile.
+           SELECT TopNFile
+             ASSIGN TO ".\Exercises\Chapter_13\topn.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TopNFileStatus.
+
+           *> Filler words ("the", "and", "a", ...) that get skipped
+           *> before they ever reach WordCountTable.
+           SELECT StopWordFile
+             ASSIGN TO ".\Exercises\Chapter_13\stopwords.prn"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS StopWordFileStatus.
+
+           *> Same WordAndCount data, ascending by count, so the
+           *> editing team can pull the hapax-legomena list.
+           SELECT AscendingWordFile
+             ASSIGN TO ".\Exercises\Chapter_13\ascendingtable.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> List of input files to accumulate one combined
+           *> WordCountTable across, one path per line.
+           SELECT ManifestFile
+             ASSIGN TO ".\Exercises\Chapter_13\manifest.prn"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ManifestFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD WordFile.
@@ -46,10 +75,35 @@
 
        FD SortedWordFile.
          01 SortedEntry.
+           88 EOSortedWordFile VALUE HIGH-VALUES.
            02 SortedWordCell  PIC X(22).
            02 SortedCountCell PIC 9(5).
 
+       FD TopNFile.
+         01 TopNRecord PIC 99.
+
+       FD StopWordFile.
+         01 StopWordRecord.
+           88 EOStopWordFile VALUE HIGH-VALUES.
+           02 StopWordText PIC X(22).
+
+       FD AscendingWordFile.
+         01 AscendingEntry.
+           88 EOAscendingWordFile VALUE HIGH-VALUES.
+           02 AscendingWordCell  PIC X(22).
+           02 AscendingCountCell PIC 9(5).
+
+       FD ManifestFile.
+         01 ManifestRecord.
+           88 EOManifestFile VALUE HIGH-VALUES.
+           02 ManifestFileName PIC X(80).
+
        WORKING-STORAGE SECTION.
+       *> Which input file PopulateTable is currently reading, set by
+       *> ProcessManifest before each pass so one combined
+       *> WordCountTable can be built across several input files.
+       01 CurrentInputFileName PIC X(80) VALUE SPACES.
+
        *> Pre-allocated memory not used till this set to at least one.
        01 NumberOfWords PIC 9(5) VALUE ZERO.
 
@@ -62,6 +116,45 @@
 
        01 Counter PIC 99 VALUE ZERO.
 
+       *> Case-folded, punctuation-stripped copy of AWord so "The" and
+       *> "the." land in the same table cell.
+       01 NormalizedWord PIC X(22) VALUE SPACES.
+       01 WordLength      PIC 99   VALUE ZERO.
+
+       *> How many top entries DisplayReport prints, loaded from
+       *> TopNFile (defaults to 10 if that file is missing or blank).
+       01 TopNCutoff PIC 99 VALUE 10.
+       01 TopNFileStatus PIC X(02) VALUE ZEROES.
+
+       *> In-memory stop-word list, loaded once from StopWordFile.
+       01 StopWordCount PIC 9(3) VALUE ZERO.
+       01 StopWordFileStatus PIC X(02) VALUE ZEROES.
+       01 StopWordTable.
+           02 StopWordEntry OCCURS 1 TO 200 TIMES
+                             DEPENDING ON StopWordCount
+                             INDEXED BY SWIdx.
+               03 StopWordCell PIC X(22).
+
+       01 StopWordSwitch PIC X VALUE "N".
+           88 WordIsStopWord VALUE "Y" WHEN SET TO FALSE "N".
+
+       *> Length of the WordCell currently being bucketed by
+       *> PrintLengthDistribution.
+       01 WordCellLength PIC 99 VALUE ZERO.
+       01 ShortWordTotal  PIC 9(9) VALUE ZERO.
+       01 MediumWordTotal PIC 9(9) VALUE ZERO.
+       01 LongWordTotal   PIC 9(9) VALUE ZERO.
+
+       *> Once NumberOfWords crosses this, IncrementTable warns that
+       *> the table is closing in on its OCCURS 1 TO 50000 ceiling.
+       01 WordCountWarningThreshold PIC 9(5) VALUE 45000.
+       01 WordCountWarningSwitch PIC X VALUE "N".
+           88 WordCountWarningGiven VALUE "Y".
+
+       *> ManifestFile is an optional loader; a missing file leaves
+       *> WordCountTable empty instead of aborting the whole run.
+       01 ManifestFileStatus PIC X(02) VALUE ZEROES.
+
        01 AReportRecord.
            02 RecordNumber PIC ZZ.
            02 FILLER       PIC XX VALUE ". ".
@@ -71,32 +164,120 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM PopulateTable.
+            PERFORM LoadTopNCutoff.
+            PERFORM LoadStopWords.
+            PERFORM ProcessManifest.
             *> DISPLAY WordAndCount.
             PERFORM WriteUnsortedTableToFile.
             PERFORM SortTableFile.
             PERFORM DisplayReport.
+            PERFORM PrintLengthDistribution.
+            PERFORM SortAscendingTableFile.
+            PERFORM DisplayRarestWords.
 
             STOP RUN.
 
+       LoadTopNCutoff.
+           OPEN INPUT TopNFile
+           IF TopNFileStatus = "00" OR TopNFileStatus = "05"
+               OR TopNFileStatus = "07"
+               READ TopNFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TopNRecord TO TopNCutoff
+               END-READ
+               CLOSE TopNFile
+           END-IF.
+
+       LoadStopWords.
+           OPEN INPUT StopWordFile
+           IF StopWordFileStatus = "00" OR StopWordFileStatus = "05"
+               OR StopWordFileStatus = "07"
+               READ StopWordFile AT END SET EOStopWordFile TO TRUE
+               END-READ
+               PERFORM UNTIL EOStopWordFile
+                   ADD 1 TO StopWordCount
+                   MOVE StopWordText TO StopWordCell(StopWordCount)
+                   INSPECT StopWordCell(StopWordCount) CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   READ StopWordFile AT END SET EOStopWordFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StopWordFile
+           END-IF.
+
        DisplayReport.
-           DISPLAY "Top 10 most common words."
+           DISPLAY "Top ", TopNCutoff, " most common words."
            OPEN INPUT SortedWordFile.
-             PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter = 11
-               READ SortedWordFile
+             READ SortedWordFile AT END SET EOSortedWordFile TO TRUE
+             END-READ
+             PERFORM VARYING Counter FROM 1 BY 1
+                 UNTIL Counter > TopNCutoff
+                 OR EOSortedWordFile
                MOVE Counter TO RecordNumber
                MOVE SortedWordCell  TO DisplayWord
                MOVE SortedCountCell TO DisplayCount
                DISPLAY AReportRecord
+               READ SortedWordFile AT END SET EOSortedWordFile TO TRUE
+               END-READ
              END-PERFORM
            CLOSE SortedWordFile.
 
+       PrintLengthDistribution.
+           MOVE ZERO TO ShortWordTotal MediumWordTotal LongWordTotal
+           PERFORM VARYING WCidx FROM 1 BY 1
+               UNTIL WCidx > NumberOfWords
+               PERFORM CalcWordCellLength
+               IF WordCellLength <= 3
+                 ADD CountCell(WCidx) TO ShortWordTotal
+               ELSE
+                 IF WordCellLength <= 7
+                   ADD CountCell(WCidx) TO MediumWordTotal
+                 ELSE
+                   ADD CountCell(WCidx) TO LongWordTotal
+                 END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "Word-Length Distribution:"
+           DISPLAY "Short  (1-3 letters): ", ShortWordTotal, "."
+           DISPLAY "Medium (4-7 letters): ", MediumWordTotal, "."
+           DISPLAY "Long   (8+ letters):  ", LongWordTotal, ".".
+
+       CalcWordCellLength.
+           PERFORM VARYING WordCellLength FROM 22 BY -1
+               UNTIL WordCellLength = 0
+               OR WordCell(WCidx)(WordCellLength:1) NOT EQUAL TO SPACE
+           END-PERFORM.
+
        SortTableFile.
            SORT WorkFile
              ON DESCENDING KEY WorkWordCount
              USING  SaveTableFile
              GIVING SortedWordFile.
 
+       SortAscendingTableFile.
+           SORT WorkFile
+             ON ASCENDING KEY WorkWordCount
+             USING  SaveTableFile
+             GIVING AscendingWordFile.
+
+       DisplayRarestWords.
+           DISPLAY "Rarest words (occurring once):"
+           OPEN INPUT AscendingWordFile.
+             READ AscendingWordFile
+                 AT END SET EOAscendingWordFile TO TRUE
+             END-READ
+             PERFORM UNTIL EOAscendingWordFile
+                 OR AscendingCountCell NOT = 1
+               DISPLAY AscendingWordCell, SPACE, AscendingCountCell, "."
+               READ AscendingWordFile
+                   AT END SET EOAscendingWordFile TO TRUE
+               END-READ
+             END-PERFORM
+           CLOSE AscendingWordFile.
+
        WriteUnsortedTableToFile.
            OPEN OUTPUT SaveTableFile.
              PERFORM
@@ -106,6 +287,27 @@
              END-PERFORM.
            CLOSE SaveTableFile.
 
+       ProcessManifest.
+           OPEN INPUT ManifestFile
+           IF ManifestFileStatus = "00" OR ManifestFileStatus = "05"
+               OR ManifestFileStatus = "07"
+             READ ManifestFile AT END SET EOManifestFile TO TRUE
+             END-READ
+             PERFORM UNTIL EOManifestFile
+               MOVE ManifestFileName TO CurrentInputFileName
+               PERFORM PopulateTable
+               READ ManifestFile AT END SET EOManifestFile TO TRUE
+               END-READ
+             END-PERFORM
+             CLOSE ManifestFile
+           ELSE
+             *> No manifest supplied; fall back to single-file mode
+             *> against the original hardcoded word list.
+             MOVE ".\Exercises\Chapter_13\wordlist.prn"
+                 TO CurrentInputFileName
+             PERFORM PopulateTable
+           END-IF.
+
        PopulateTable.
            OPEN INPUT WordFile.
              PERFORM UNTIL EOWF
@@ -115,16 +317,59 @@
            CLOSE WordFile.
 
        IncrementTable.
-           SET WCidx TO 1.
-           SEARCH WordCountTable
+           PERFORM NormalizeWord.
+           PERFORM CheckStopWord.
+           IF NOT WordIsStopWord
+             SET WCidx TO 1
+             SEARCH WordCountTable
+               AT END
+                 ADD 1 TO NumberOfWords
+                 MOVE NormalizedWord TO WordCell(NumberOfWords)
+                 MOVE 1 TO CountCell(NumberOfWords)
+               WHEN WordCell(WCidx) = NormalizedWord
+                 ADD 1 TO CountCell(WCidx)
+             END-SEARCH
+             PERFORM CheckWordCountApproachingLimit
+           END-IF.
+
+       CheckWordCountApproachingLimit.
+           IF NOT WordCountWarningGiven
+             AND NumberOfWords >= WordCountWarningThreshold
+             DISPLAY "WARNING: WordCountTable has reached "
+                 NumberOfWords ", approaching its 50000 limit."
+             SET WordCountWarningGiven TO TRUE
+           END-IF.
+
+       CheckStopWord.
+           SET WordIsStopWord TO FALSE
+           SET SWIdx TO 1
+           SEARCH StopWordEntry
              AT END
-               ADD 1 TO NumberOfWords
-               MOVE AWord TO WordCell(NumberOfWords)
-               MOVE 1 TO CountCell(NumberOfWords)
-             WHEN WordCell(WCidx) EQUALS AWord
-               ADD 1 TO CountCell(WCidx)
+               CONTINUE
+             WHEN StopWordCell(SWIdx) = NormalizedWord
+               SET WordIsStopWord TO TRUE
            END-SEARCH.
 
+       NormalizeWord.
+           MOVE AWord TO NormalizedWord
+           INSPECT NormalizedWord CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           PERFORM VARYING WordLength FROM 22 BY -1
+               UNTIL WordLength = 0
+               OR NormalizedWord(WordLength:1) NOT EQUAL TO SPACE
+           END-PERFORM
+           IF WordLength > 0
+             IF NormalizedWord(WordLength:1) = "." OR
+                NormalizedWord(WordLength:1) = "," OR
+                NormalizedWord(WordLength:1) = ";" OR
+                NormalizedWord(WordLength:1) = ":" OR
+                NormalizedWord(WordLength:1) = "!" OR
+                NormalizedWord(WordLength:1) = "?"
+               MOVE SPACE TO NormalizedWord(WordLength:1)
+             END-IF
+           END-IF.
+
        ReadLine.
            READ WordFile AT END SET EOWF TO TRUE.
 
