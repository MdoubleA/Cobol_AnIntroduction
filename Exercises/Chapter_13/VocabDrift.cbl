@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: Michael Alaniz
+      * Date: 10/28/2020
+      * Purpose: Compare two vartab runs' sortedtable.prn output (this
+      *          month's against a prior snapshot) and report which
+      *          words entered or dropped out of the Top 10, so we can
+      *          track vocabulary drift between transcripts over time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vocabdrift.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CurrentSortedFile
+             ASSIGN TO ".\Exercises\Chapter_13\sortedtable.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PriorSortedFile
+             ASSIGN TO ".\Exercises\Chapter_13\sortedtable_prior.prn"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CurrentSortedFile.
+         01 CurrentEntry.
+           88 EOCurrentSortedFile VALUE HIGH-VALUES.
+           02 CurrentWordCell  PIC X(22).
+           02 CurrentCountCell PIC 9(5).
+
+       FD PriorSortedFile.
+         01 PriorEntry.
+           88 EOPriorSortedFile VALUE HIGH-VALUES.
+           02 PriorWordCell  PIC X(22).
+           02 PriorCountCell PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 TopNCutoff PIC 99 VALUE 10.
+       01 Counter    PIC 99 VALUE ZERO.
+       01 ScanIdx      PIC 99 VALUE ZERO.
+
+       01 CurrentTopCount PIC 99 VALUE ZERO.
+       01 CurrentTopWords.
+           02 CurrentTopWord OCCURS 10 TIMES PIC X(22) VALUE SPACES.
+
+       01 PriorTopCount PIC 99 VALUE ZERO.
+       01 PriorTopWords.
+           02 PriorTopWord OCCURS 10 TIMES PIC X(22) VALUE SPACES.
+
+       01 MatchSwitch PIC X VALUE "N".
+           88 WordFoundInOtherList VALUE "Y" WHEN SET TO FALSE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LoadCurrentTopWords.
+            PERFORM LoadPriorTopWords.
+            PERFORM ReportNewWords.
+            PERFORM ReportDroppedWords.
+
+            STOP RUN.
+
+       LoadCurrentTopWords.
+           OPEN INPUT CurrentSortedFile
+           READ CurrentSortedFile
+               AT END SET EOCurrentSortedFile TO TRUE
+           END-READ
+           PERFORM VARYING Counter FROM 1 BY 1
+               UNTIL Counter > TopNCutoff
+               OR EOCurrentSortedFile
+             ADD 1 TO CurrentTopCount
+             MOVE CurrentWordCell TO CurrentTopWord(CurrentTopCount)
+             READ CurrentSortedFile
+                 AT END SET EOCurrentSortedFile TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE CurrentSortedFile.
+
+       LoadPriorTopWords.
+           OPEN INPUT PriorSortedFile
+           READ PriorSortedFile
+               AT END SET EOPriorSortedFile TO TRUE
+           END-READ
+           PERFORM VARYING Counter FROM 1 BY 1
+               UNTIL Counter > TopNCutoff
+               OR EOPriorSortedFile
+             ADD 1 TO PriorTopCount
+             MOVE PriorWordCell TO PriorTopWord(PriorTopCount)
+             READ PriorSortedFile
+                 AT END SET EOPriorSortedFile TO TRUE
+             END-READ
+           END-PERFORM
+           CLOSE PriorSortedFile.
+
+       ReportNewWords.
+           DISPLAY "New to the Top ", TopNCutoff, ":"
+           PERFORM VARYING Counter FROM 1 BY 1
+               UNTIL Counter > CurrentTopCount
+             PERFORM CheckWordInPriorList
+             IF NOT WordFoundInOtherList
+               DISPLAY "  ", CurrentTopWord(Counter)
+             END-IF
+           END-PERFORM.
+
+       CheckWordInPriorList.
+           SET WordFoundInOtherList TO FALSE
+           PERFORM VARYING ScanIdx FROM 1 BY 1
+               UNTIL ScanIdx > PriorTopCount
+             IF PriorTopWord(ScanIdx) = CurrentTopWord(Counter)
+               SET WordFoundInOtherList TO TRUE
+             END-IF
+           END-PERFORM.
+
+       ReportDroppedWords.
+           DISPLAY "Dropped from the Top ", TopNCutoff, ":"
+           PERFORM VARYING Counter FROM 1 BY 1
+               UNTIL Counter > PriorTopCount
+             PERFORM CheckWordInCurrentList
+             IF NOT WordFoundInOtherList
+               DISPLAY "  ", PriorTopWord(Counter)
+             END-IF
+           END-PERFORM.
+
+       CheckWordInCurrentList.
+           SET WordFoundInOtherList TO FALSE
+           PERFORM VARYING ScanIdx FROM 1 BY 1
+               UNTIL ScanIdx > CurrentTopCount
+             IF CurrentTopWord(ScanIdx) = PriorTopWord(Counter)
+               SET WordFoundInOtherList TO TRUE
+             END-IF
+           END-PERFORM.
+
+       END PROGRAM vocabdrift.
