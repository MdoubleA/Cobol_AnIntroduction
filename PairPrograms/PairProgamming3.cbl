@@ -41,14 +41,23 @@
                03 FILLER PIC X(4) VALUE "SYSE".
                03 FILLER PIC X(4) VALUE "USP".
            02 FILLER REDEFINES SubjectList.
-               03 SubjectTable OCCURS 13 TIMES INDEXED BY IDX PIC X(4) .
+               03 SubjectTable OCCURS 13 TIMES
+                    ASCENDING KEY IS SubjectTable
+                    INDEXED BY IDX PIC X(4) .
            02 SubjectCount PIC 9(2) OCCURS 13 TIMES VALUES ZERO.
 
        01  EndCoursesFile PIC 99.
            88 EOF VALUE 1.
 
+       01  SwapSubject PIC X(4).
+       01  SwapCount   PIC 9(2).
+       01  OuterIdx    PIC 99.
+       01  InnerIdx    PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM SortSubjectTable
+
             OPEN INPUT Courses
             PERFORM READ-LINE.
             PERFORM READ-LINE UNTIL EOF
@@ -56,14 +65,34 @@
             CLOSE Courses
             STOP RUN.
 
+      *> Bubble-sorts SubjectTable (and its parallel SubjectCount
+      *> entries) into ascending order so SEARCH ALL below is valid.
+       SortSubjectTable.
+           PERFORM VARYING OuterIdx FROM 1 BY 1 UNTIL OuterIdx > 12
+             PERFORM VARYING InnerIdx FROM 1 BY 1
+                 UNTIL InnerIdx > 13 - OuterIdx
+               IF SubjectTable(InnerIdx) > SubjectTable(InnerIdx + 1)
+                 MOVE SubjectTable(InnerIdx) TO SwapSubject
+                 MOVE SubjectTable(InnerIdx + 1)
+                   TO SubjectTable(InnerIdx)
+                 MOVE SwapSubject TO SubjectTable(InnerIdx + 1)
+
+                 MOVE SubjectCount(InnerIdx) TO SwapCount
+                 MOVE SubjectCount(InnerIdx + 1)
+                   TO SubjectCount(InnerIdx)
+                 MOVE SwapCount TO SubjectCount(InnerIdx + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
        READ-LINE.
            READ Courses
              AT END MOVE 1 TO EndCoursesFile
            END-READ
 
-           SEARCH SubjectName VARYING IDX
+           SEARCH ALL SubjectTable
              AT END DISPLAY 'DONE'
-             WHEN SubjectName(IDX) EQUAL CourseSubject
+             WHEN SubjectTable(IDX) EQUAL CourseSubject
              ADD 1 TO SubjectCount(IDX)
            END-SEARCH.
 
