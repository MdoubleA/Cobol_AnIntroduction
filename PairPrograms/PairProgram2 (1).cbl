@@ -30,9 +30,22 @@
        01  GradTuition  PIC 999V99 VALUE 496.50.
        01  UGradTuition PIC 999V99 VALUE 238.85.
 
+       *> Per-department running totals of GradTuition/UGradTuition
+       *> cost, accumulated as each CourseLine is read (departments
+       *> need not be sorted or known up front for this table to
+       *> come out right).
+       01  DepartmentCount PIC 99 VALUE ZERO.
        01  CourseTotalCosts.
-           02 CE PIC
+           02 CE OCCURS 1 TO 50 TIMES
+                  DEPENDING ON DepartmentCount
+                  INDEXED BY DeptIdx.
+               03 CESubject PIC X(4).
+               03 CECost    PIC 9(9)V99 VALUE ZERO.
 
+       01  LineCost PIC 9(9)V99 VALUE ZERO.
+
+       *> For converting Esch from ALPHANUMERIC to NUMERIC.
+       01  NumericEschField PIC 9(3) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -40,8 +53,12 @@
             PERFORM ReadLine
             PERFORM ReadLine
 
-            DISPLAY CourseLine
-            DISPLAY GradTuition, "  ", UGradTuition
+            PERFORM UNTIL eof
+                PERFORM AccumulateLineCost
+                PERFORM ReadLine
+            END-PERFORM
+
+            PERFORM DisplayDepartmentTotals
             CLOSE Courses
             STOP RUN.
 
@@ -50,4 +67,28 @@
                AT END MOVE 1 TO EndOfCoursesFile
            END-READ.
 
+       AccumulateLineCost.
+           MOVE Esch TO NumericEschField
+           IF CourseNumber >= '5'
+               MULTIPLY NumericEschField BY GradTuition GIVING LineCost
+           ELSE
+               MULTIPLY NumericEschField BY UGradTuition GIVING LineCost
+           END-IF
+           SET DeptIdx TO 1
+           SEARCH CE
+               AT END
+                   ADD 1 TO DepartmentCount
+                   MOVE CourseSubject TO CESubject(DepartmentCount)
+                   MOVE LineCost      TO CECost(DepartmentCount)
+               WHEN CESubject(DeptIdx) = CourseSubject
+                   ADD LineCost TO CECost(DeptIdx)
+           END-SEARCH.
+
+       DisplayDepartmentTotals.
+           DISPLAY "Total course cost by department:"
+           PERFORM VARYING DeptIdx FROM 1 BY 1
+               UNTIL DeptIdx > DepartmentCount
+               DISPLAY CESubject(DeptIdx), ": ", CECost(DeptIdx)
+           END-PERFORM.
+
        END PROGRAM PP2.
