@@ -31,7 +31,9 @@
 
        01 REPORT-LINE TYPE IS DETAIL LINE PLUS 1.
          *>02 REPORT-LINE LINE PLUS 1.
-           03 COLUMN 4 PIC X(30) SOURCE COURSE-TITLE.
+           03 COLUMN 4 PIC X(4) SOURCE DEPARTMENT-CODE.
+           03 COLUMN 10 PIC X(30) SOURCE COURSE-TITLE.
+           03 COLUMN 44 PIC X(4) SOURCE ENROLLMENT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
