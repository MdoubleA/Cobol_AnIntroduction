@@ -12,7 +12,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ProductFile ASSIGN TO "Product.dat"
-               ORGANIZATION IS LINE SEQUENTIAL. *> Text editor readable.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgetID
+               FILE STATUS IS ProductFileStatus.
+
+           SELECT CheckpointFile ASSIGN TO "Checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +30,7 @@
            02  IDFeatures.
                03  GadgetID        PIC 9(6).
                03  GadgetName      PIC X(30).
+               03  GadgetCategory  PIC X(4).
 
            *> Contain features for determining stock, price, and
            *> potential profit (Qty * price of 1).
@@ -30,48 +38,219 @@
                03  QtyInStock      PIC 9(4).
                03  Price           PIC 9(4)V99.
 
+       FD  CheckpointFile.
+       01  CheckpointRecord       PIC 99.
+
        WORKING-STORAGE SECTION.
-       01  RecordCounter   PIC 99  VALUE   01.
+       01  RecordCounter       PIC 99  VALUE   01.
+       01  ProductFileStatus   PIC X(02)   VALUE ZEROES.
+
+       *> Lets a big rebuild session resume where it left off instead
+       *> of starting the whole batch over if it gets interrupted.
+       01  CheckpointFileStatus  PIC X(02)     VALUE ZEROES.
+       01  CheckpointInterval    PIC 99        VALUE 05.
+       01  CheckpointRemainder   PIC 9         VALUE ZERO.
+       01  CheckpointQuotient    PIC 99        VALUE ZERO.
+
+       01  ResumeSwitch        PIC X   VALUE "N".
+           88  ResumingSession         VALUE "Y"  WHEN SET TO FALSE "N".
+
+       *> Remembers every GadgetID keyed this session so a repeat entry
+       *> can be caught before it creates a second record for one SKU.
+       01  DuplicateIDSwitch   PIC X   VALUE "N".
+           88  DuplicateIDEntered      VALUE "Y"  WHEN SET TO FALSE "N".
 
+       01  EnteredIDCount      PIC 9(4)    VALUE ZERO.
+       01  EnteredIDs.
+           02  EnteredIDTable OCCURS 1 TO 9999 TIMES
+                              DEPENDING ON EnteredIDCount
+                              INDEXED BY EIDidx.
+               03  EnteredID  PIC 9(6).
+
+       *> Run-mode switch: rebuild the whole file from scratch, or
+       *> maintain (add to / correct) an existing Product.dat.
+       01  RunMode             PIC X   VALUE "R".
+           88  RebuildMode             VALUE "R".
+           88  MaintainMode            VALUE "M".
+
+       01  MaintGadgetID       PIC 9(6)    VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM SelectRunMode
+            IF RebuildMode
+                PERFORM RebuildProductFile
+            ELSE
+                PERFORM MaintainProductFile
+            END-IF
+
+           *> Print the entered file for visual validation.
+            OPEN INPUT ProductFile
+              PERFORM DisplayAnEntry *> Init loop.
+              PERFORM DisplayAnEntry UNTIL ProductFileEnd *> Loop.
+            CLOSE ProductFile *> File clean up.
+
+            STOP RUN. *> End PROGRAM.***********************************
+
+       SelectRunMode.
+           DISPLAY "Enter R to rebuild Product.dat from scratch, ",
+                   "or M to maintain the existing file: "
+           ACCEPT RunMode.
+
+       RebuildProductFile.
            *> Get the records from the user.
            *> First get first half of record, it's identifying features.
            *> Then get second half of record, qty and cost of 1 object.
-            OPEN OUTPUT ProductFile
+            PERFORM LoadCheckpoint
+            IF ResumingSession
+                OPEN I-O ProductFile
+                DISPLAY "Resuming data-entry session at record ",
+                        RecordCounter, "."
+            ELSE
+                OPEN OUTPUT ProductFile
+            END-IF
                PERFORM GetProductIDFeatures *> Init loop.
                PERFORM UNTIL IDFeatures = SPACES *> Set stop condition.
                    PERFORM GetProductPricingFeatures *> Get 2nd half.
                    WRITE ProductRecord *> Send to file.
+                       INVALID KEY
+                           DISPLAY "Unable to add GadgetID ", GadgetID,
+                                   " - a gadget with that ID already ",
+                                   "exists."
+                   END-WRITE
+                   PERFORM RecordEnteredID
+                   PERFORM SaveCheckpointIfDue
                    PERFORM GetProductIDFeatures *> Loop.
 
                END-PERFORM
             CLOSE ProductFile. *> File clean up.
+            PERFORM ClearCheckpoint.
 
-           *> Print the entered file for visual validation.
-            OPEN INPUT ProductFile
-              PERFORM DisplayAnEntry *> Init loop.
-              PERFORM DisplayAnEntry UNTIL ProductFileEnd *> Loop.
-            CLOSE ProductFile *> File clean up.
+       LoadCheckpoint.
+           SET ResumingSession TO FALSE
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecord TO RecordCounter
+                       SET ResumingSession TO TRUE
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
 
-            STOP RUN. *> End PROGRAM.***********************************
+       SaveCheckpointIfDue.
+           DIVIDE RecordCounter BY CheckpointInterval
+               GIVING CheckpointQuotient
+               REMAINDER CheckpointRemainder
+           IF CheckpointRemainder = ZERO
+               OPEN OUTPUT CheckpointFile
+               MOVE RecordCounter TO CheckpointRecord
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile
+           END-IF.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
+
+       MaintainProductFile.
+            OPEN I-O ProductFile
+               PERFORM PromptForMaintenanceID *> Init loop.
+               PERFORM PromptForMaintenanceID
+                   UNTIL MaintGadgetID = ZERO *> Loop.
+            CLOSE ProductFile.
+
+       PromptForMaintenanceID.
+           DISPLAY "Enter GadgetID to add or update, ",
+                   "000000 to finish: "
+           ACCEPT MaintGadgetID
+           IF MaintGadgetID NOT = ZERO
+               MOVE MaintGadgetID TO GadgetID
+               READ ProductFile
+                   INVALID KEY
+                       PERFORM AddNewGadget
+                   NOT INVALID KEY
+                       PERFORM UpdateExistingGadget
+               END-READ
+           END-IF.
+
+       AddNewGadget.
+           DISPLAY "GadgetID ", MaintGadgetID,
+                   " was not found - adding a new gadget."
+           DISPLAY "Enter the gadget name: "
+           ACCEPT GadgetName
+           DISPLAY "Enter the gadget category: "
+           ACCEPT GadgetCategory
+           PERFORM GetProductPricingFeatures
+           WRITE ProductRecord
+               INVALID KEY
+                   DISPLAY "Unable to add GadgetID ", MaintGadgetID, "."
+           END-WRITE.
+
+       UpdateExistingGadget.
+           DISPLAY "Current record: ", ProductRecord
+           DISPLAY "Enter the corrected pricing information."
+           PERFORM GetProductPricingFeatures
+           REWRITE ProductRecord
+               INVALID KEY
+                   DISPLAY "Unable to update GadgetID ", MaintGadgetID, "."
+           END-REWRITE.
 
        DisplayAnEntry.
-           READ ProductFile AT END SET ProductFileEnd TO TRUE END-READ
+           READ ProductFile NEXT RECORD
+               AT END SET ProductFileEnd TO TRUE
+           END-READ
            DISPLAY ProductRecord.
 
        GetProductIDFeatures.
            DISPLAY "Record: ", RecordCounter
            ADD 1 TO RecordCounter GIVING RecordCounter
-           DISPLAY "Enter product id and name: 123456Bob The Builder. ",
+           PERFORM PromptForProductID
+           PERFORM PromptForProductID
+               UNTIL IDFeatures = SPACES OR NOT DuplicateIDEntered.
+
+       PromptForProductID.
+           DISPLAY "Enter product id, name, and category: ",
+                   "123456Bob The BuilderTOYS. ",
                    "Enter spaces to terminate."
-           ACCEPT IDFeatures.
+           ACCEPT IDFeatures
+           SET DuplicateIDEntered TO FALSE
+           IF IDFeatures NOT = SPACES
+               PERFORM CheckDuplicateGadgetID
+               IF DuplicateIDEntered
+                   DISPLAY "GadgetID ", GadgetID,
+                       " was already entered this session. Re-enter."
+               END-IF
+           END-IF.
+
+       CheckDuplicateGadgetID.
+           SET EIDidx TO 1
+           SEARCH EnteredIDTable
+               AT END
+                   CONTINUE
+               WHEN EnteredID(EIDidx) = GadgetID
+                   SET DuplicateIDEntered TO TRUE
+           END-SEARCH.
+
+       RecordEnteredID.
+           ADD 1 TO EnteredIDCount
+           MOVE GadgetID TO EnteredID(EnteredIDCount).
 
        GetProductPricingFeatures.
-           DISPLAY "Enter 10 digit pricing information."
-           ACCEPT PotentialProfitFeatures
+           PERFORM PromptForPricingFeatures
+           PERFORM PromptForPricingFeatures
+               UNTIL QtyInStock > ZERO AND Price > ZERO
            DISPLAY " "
            DISPLAY " ".
 
+       PromptForPricingFeatures.
+           DISPLAY "Enter 10 digit pricing information."
+           ACCEPT PotentialProfitFeatures
+           IF QtyInStock = ZERO OR Price = ZERO
+               DISPLAY "QtyInStock and Price must both be greater ",
+                       "than zero. Re-enter."
+           END-IF.
+
        END PROGRAM MAKE-TEST-DATA.
